@@ -20,14 +20,45 @@
       ****************************************************************
       * OUTPUT:
       *    The INVENTORY REPORT contains the following information:
-      *        
+      *
       *       DETAIL LINE:
       *         1. CATALOG NUMBER
       *         2. ITEM NAME
       *         3. UNIT PURCHASE PRICE
       *         4. QUANTITY ON HAND
       *         5. QUANTITY ON ORDER
-      *         6. REORDER POINT 
+      *         6. REORDER POINT
+      *         7. EXTENDED VALUE (PURCHASE PRICE * QUANTITY ON HAND)
+      *       A TOTAL LINE IS PRINTED AFTER THE LAST DETAIL LINE, GIVING
+      *       THE EXTENDED VALUE OF THE ENTIRE ON-HAND INVENTORY.
+      *
+      *    The INVENTORY EXPORT FILE is a comma-delimited, one-record-
+      *    per-part file written alongside the printed report (valid
+      *    records only), for loading into the accounting package:
+      *         CATALOG NUMBER, NAME, PRICE, QUANTITY ON HAND,
+      *         QUANTITY ON ORDER, REORDER POINT, WAREHOUSE, BIN
+      ****************************************************************
+      * RESTART:
+      *    An optional command-line parameter gives the count of
+      *    records already processed by a prior, aborted run of this
+      *    program.  When supplied, that many records are read and
+      *    skipped before detail printing resumes, so a large run
+      *    killed partway through does not have to be reprocessed from
+      *    record one.  A checkpoint message is displayed to the
+      *    console every 100 records so the operator knows what count
+      *    to restart with if the job has to be killed.  The total
+      *    line on a restarted run only reflects records processed
+      *    since the restart point.
+      ****************************************************************
+      * VALIDATION:
+      *    Before a record is printed on the INVENTORY REPORT, its
+      *    catalog number and numeric fields are edited.  A record
+      *    with a zero or missing catalog number, or with non-numeric
+      *    data in PA_PURCHASE_PRICE, PA_QUANTITY_ON_HAND,
+      *    PA_QUANTITY_ON_ORDER, or PA_REORDER_POINT (which also
+      *    catches a negative value typed into one of these unsigned
+      *    fields), is written to the EXCEPTION LISTING FILE instead
+      *    of the INVENTORY REPORT.
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION. 
@@ -41,30 +72,34 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT INVENTORY-REPORT-FILE
                ASSIGN TO PRINTER 'InventoryReportFile.txt'.
+           SELECT EXCEPTION-LISTING-FILE
+               ASSIGN TO PRINTER 'ExceptionListingFile.txt'.
+           SELECT INVENTORY-EXPORT-FILE
+               ASSIGN TO 'InventoryExportFile.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD  INVENTORY-FILE
-           RECORD CONTAINS 60 CHARACTERS.
-
-       01  PART-RECORD.
-           05  PA_CATALOG_NUM              PIC X(5).
-           05  PA_PART_NAME                PIC X(15).
-           05  FILLER                      PIC X(5).
-           05  PA_PURCHASE_PRICE           PIC 999V99.
-           05  FILLER                      PIC X(6).
-           05  PA_QUANTITY_ON_HAND         PIC 9999.
-           05  PA_QUANTITY_ON_ORDER        PIC 9999.
-           05  PA_REORDER_POINT            PIC 9999.
-           05  PA_WAREHOUSE_ID             PIC X(6).
-           05  FILLER                      PIC X(1).
-           05  PA_WAREHOUSE_BIN            PIC X(5).
+           RECORD CONTAINS 66 CHARACTERS.
+
+           COPY PARTREC.
 
        FD  INVENTORY-REPORT-FILE
-           RECORD CONTAINS 80 CHARACTERS. 
+           RECORD CONTAINS 92 CHARACTERS.
+
+       01  REPORT-RECORD                   PIC X(92).
 
-       01  REPORT-RECORD                   PIC X(80).                 
+       FD  EXCEPTION-LISTING-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  EXCEPTION-RECORD                PIC X(80).
+
+       FD  INVENTORY-EXPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  EXPORT-RECORD                   PIC X(80).
 
        WORKING-STORAGE SECTION.
 
@@ -74,11 +109,27 @@
        01  WS-DATE.
            05 WS-YEAR                      PIC 9999.
            05 WS-MONTH                     PIC 99.
-           05 WS-DAY                       PIC 99. 
+           05 WS-DAY                       PIC 99.
 
        01  REPORT-FIELDS.
            05 PROPER-SPACING               PIC 9       VALUE 1.
-       
+           05 WS-EXTENDED-VALUE            PIC 9(7)V99 VALUE ZERO.
+           05 WS-TOTAL-VALUE               PIC 9(9)V99 VALUE ZERO.
+           05 WS-EXPORT-POINTER            PIC 9(3)    VALUE 1.
+
+       01  WS-RESTART-FIELDS.
+           05 WS-RESTART-COUNT             PIC 9(7)    VALUE ZERO.
+           05 WS-RECORD-COUNT              PIC 9(7)    VALUE ZERO.
+           05 WS-CHECKPOINT-COUNT          PIC 9(5)    VALUE ZERO.
+           05 WS-CHECKPOINT-INTERVAL       PIC 9(5)    VALUE 00100.
+
+       01  WS-VALIDATION-FIELDS.
+           05 WS-VALID-RECORD              PIC X       VALUE "Y".
+               88  RECORD-IS-VALID             VALUE "Y".
+               88  RECORD-IS-INVALID            VALUE "N".
+           05 WS-EXCEPTION-REASON          PIC X(30)   VALUE SPACES.
+           05 WS-EXCEPTION-COUNT           PIC 9(5)    VALUE ZERO.
+
       ********************    OUTPUT AREA    *************************
 
        01  HEADING-ONE.
@@ -113,7 +164,9 @@
            05                          PIC X(8)    VALUE "QUANTITY".
            05                          PIC X(3)    VALUE SPACES.
            05                          PIC X(7)    VALUE "REORDER".
-           05                          PIC X(9)    VALUE SPACES.
+           05                          PIC X(4)    VALUE SPACES.
+           05                          PIC X(8)    VALUE "EXTENDED".
+           05                          PIC X(2)    VALUE SPACES.
 
        01  HEADING-FOUR.
            05                          PIC X(3)    VALUE SPACES.
@@ -132,7 +185,9 @@
            05                          PIC X(5)    VALUE "ORDER".
            05                          PIC X(4)    VALUE SPACES.
            05                          PIC X(5)    VALUE "POINT".
-           05                          PIC X(10)   VALUE SPACES.
+           05                          PIC X(4)    VALUE SPACES.
+           05                          PIC X(8)    VALUE "VALUE".
+           05                          PIC X(2)    VALUE SPACES.
 
        01  DETAIL-LINE.
            05                          PIC X(4)    VALUE SPACES.
@@ -147,7 +202,71 @@
            05  DL-QUANTITY-ON-ORDER    PIC 9999.
            05                          PIC X(7)    VALUE SPACES.
            05  DL-REORDER-POINT        PIC 9999.
-           05                          PIC X(10)   VALUE SPACES.
+           05                          PIC X(5)    VALUE SPACES.
+           05  DL-EXTENDED-VALUE       PIC Z,ZZZ,ZZ9.99.
+           05                          PIC X(5)    VALUE SPACES.
+
+       01  TOTAL-LINE.
+           05                          PIC X(4)    VALUE SPACES.
+           05                          PIC X(30)   VALUE
+                               "TOTAL ON-HAND INVENTORY VALUE".
+           05                          PIC X(1)    VALUE SPACES.
+           05  TL-TOTAL-VALUE          PIC ZZZ,ZZZ,ZZ9.99.
+           05                          PIC X(43)   VALUE SPACES.
+
+      ****************    EXCEPTION LISTING AREA    ******************
+
+       01  EX-HEADING-ONE.
+           05  EH1-DATE.
+               10  EH1-MONTH           PIC 99.
+               10                      PIC X       VALUE "/".
+               10  EH1-DAY             PIC 99.
+               10                      PIC X       VALUE "/".
+               10  EH1-YEAR            PIC 9999.
+           05                          PIC X(27)   VALUE SPACES.
+           05                          PIC X(9)    VALUE "LUNA, LTD".
+           05                          PIC X(24)   VALUE SPACES.
+           05                          PIC X(3)    VALUE "RCJ".
+           05                          PIC X(7)    VALUE SPACES.
+
+       01  EX-HEADING-TWO.
+           05                          PIC X(26)   VALUE SPACES.
+           05                          PIC X(27)   VALUE
+                               "INVENTORY REPORT EXCEPTIONS".
+           05                          PIC X(27)   VALUE SPACES.
+
+       01  EX-HEADING-THREE.
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(7)    VALUE "CATALOG".
+           05                          PIC X(8)    VALUE SPACES.
+           05                          PIC X(4)    VALUE "PART".
+           05                          PIC X(11)   VALUE SPACES.
+           05                          PIC X(6)    VALUE "REASON".
+           05                          PIC X(41)   VALUE SPACES.
+
+       01  EX-HEADING-FOUR.
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(6)    VALUE "NUMBER".
+           05                          PIC X(9)    VALUE SPACES.
+           05                          PIC X(4)    VALUE "NAME".
+           05                          PIC X(58)   VALUE SPACES.
+
+       01  EX-DETAIL-LINE.
+           05                          PIC X(4)    VALUE SPACES.
+           05  EX-CATALOG-NUMBER       PIC X(5).
+           05                          PIC X(4)    VALUE SPACES.
+           05  EX-PART-NAME            PIC X(15).
+           05                          PIC X(4)    VALUE SPACES.
+           05  EX-REASON               PIC X(30).
+           05                          PIC X(18)   VALUE SPACES.
+
+       01  EX-TOTAL-LINE.
+           05                          PIC X(4)    VALUE SPACES.
+           05                          PIC X(17)   VALUE
+                               "TOTAL EXCEPTIONS:".
+           05                          PIC X(1)    VALUE SPACES.
+           05  EXT-TOTAL-COUNT         PIC ZZZZ9.
+           05                          PIC X(53)   VALUE SPACES.
 
 
        PROCEDURE DIVISION.
@@ -156,18 +275,42 @@
            
            PERFORM 15-HOUSEKEEPING
            PERFORM 20-WRITE-ROUTINE
+           PERFORM 21-WRITE-EXCEPTION-HEADINGS
+           PERFORM 22-SKIP-TO-RESTART-POINT
            PERFORM 25-READ-RECORDS
+           PERFORM 37-TOTAL-ROUTINE
+           PERFORM 39-EXCEPTION-TOTAL-ROUTINE
            PERFORM 40-CLOSE-ROUTINE
         .
 
        15-HOUSEKEEPING.
-           
+
            OPEN INPUT  INVENTORY-FILE
                 OUTPUT INVENTORY-REPORT-FILE
+                OUTPUT EXCEPTION-LISTING-FILE
+                OUTPUT INVENTORY-EXPORT-FILE
            MOVE FUNCTION CURRENT-DATE TO WS-DATE
            MOVE WS-MONTH TO H1-MONTH
            MOVE WS-DAY TO H1-DAY
            MOVE WS-YEAR TO H1-YEAR
+           MOVE WS-MONTH TO EH1-MONTH
+           MOVE WS-DAY TO EH1-DAY
+           MOVE WS-YEAR TO EH1-YEAR
+
+           ACCEPT WS-RESTART-COUNT FROM COMMAND-LINE
+        .
+
+       22-SKIP-TO-RESTART-POINT.
+
+           PERFORM UNTIL WS-RECORD-COUNT >= WS-RESTART-COUNT
+                   OR NO-MORE-DATA = "Y"
+               READ INVENTORY-FILE
+                   AT END
+                       MOVE "Y" TO NO-MORE-DATA
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+               END-READ
+           END-PERFORM
         .
 
        20-WRITE-ROUTINE.
@@ -187,19 +330,80 @@
            MOVE SPACES TO REPORT-RECORD
            PERFORM 30-WRITE-LINES-ROUTINE
         .
- 
+
+       21-WRITE-EXCEPTION-HEADINGS.
+
+           WRITE EXCEPTION-RECORD FROM EX-HEADING-ONE
+               AFTER ADVANCING PAGE.
+           MOVE EX-HEADING-TWO TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD AFTER ADVANCING 2.
+           MOVE EX-HEADING-THREE TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD AFTER ADVANCING 3.
+           MOVE EX-HEADING-FOUR TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD AFTER ADVANCING 1.
+           MOVE SPACES TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD AFTER ADVANCING 1
+        .
+
        25-READ-RECORDS.
-          
+
            PERFORM UNTIL NO-MORE-DATA = "Y"
                READ INVENTORY-FILE
-                   AT END  
+                   AT END
                        MOVE "Y" TO NO-MORE-DATA
-                   NOT AT END  
-                       PERFORM 35-PROCESS-ROUTINE
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       PERFORM 33-VALIDATE-RECORD
+                       IF RECORD-IS-VALID
+                           PERFORM 35-PROCESS-ROUTINE
+                       ELSE
+                           PERFORM 34-WRITE-EXCEPTION-ROUTINE
+                       END-IF
+                       PERFORM 36-CHECKPOINT-ROUTINE
                END-READ
            END-PERFORM
         .
 
+       33-VALIDATE-RECORD.
+
+           MOVE SPACES TO WS-EXCEPTION-REASON
+           EVALUATE TRUE
+               WHEN PA_CATALOG_NUM = SPACES
+                       OR PA_CATALOG_NUM = "00000"
+                   MOVE "N" TO WS-VALID-RECORD
+                   MOVE "ZERO OR MISSING CATALOG NUMBER"
+                       TO WS-EXCEPTION-REASON
+               WHEN PA_PURCHASE_PRICE NOT NUMERIC
+                   MOVE "N" TO WS-VALID-RECORD
+                   MOVE "NON-NUMERIC PURCHASE PRICE"
+                       TO WS-EXCEPTION-REASON
+               WHEN PA_QUANTITY_ON_HAND NOT NUMERIC
+                   MOVE "N" TO WS-VALID-RECORD
+                   MOVE "NON-NUMERIC QUANTITY ON HAND"
+                       TO WS-EXCEPTION-REASON
+               WHEN PA_QUANTITY_ON_ORDER NOT NUMERIC
+                   MOVE "N" TO WS-VALID-RECORD
+                   MOVE "NON-NUMERIC QUANTITY ON ORDER"
+                       TO WS-EXCEPTION-REASON
+               WHEN PA_REORDER_POINT NOT NUMERIC
+                   MOVE "N" TO WS-VALID-RECORD
+                   MOVE "NON-NUMERIC REORDER POINT"
+                       TO WS-EXCEPTION-REASON
+               WHEN OTHER
+                   MOVE "Y" TO WS-VALID-RECORD
+           END-EVALUATE
+        .
+
+       34-WRITE-EXCEPTION-ROUTINE.
+
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE PA_CATALOG_NUM TO EX-CATALOG-NUMBER
+           MOVE PA_PART_NAME TO EX-PART-NAME
+           MOVE WS-EXCEPTION-REASON TO EX-REASON
+           MOVE EX-DETAIL-LINE TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD AFTER ADVANCING 1
+        .
+
        30-WRITE-LINES-ROUTINE.
            
            WRITE REPORT-RECORD
@@ -208,20 +412,80 @@
 
        35-PROCESS-ROUTINE.  
 
+           COMPUTE WS-EXTENDED-VALUE =
+               PA_PURCHASE_PRICE * PA_QUANTITY_ON_HAND
+           ADD WS-EXTENDED-VALUE TO WS-TOTAL-VALUE
+
            MOVE PA_CATALOG_NUM TO DL-CATALOG-NUMBER
            MOVE PA_PART_NAME TO DL-PART-NAME
            MOVE PA_PURCHASE_PRICE TO DL-PURCHASE-PRICE
            MOVE PA_QUANTITY_ON_HAND TO DL-QUANTITY-ON-HAND
            MOVE PA_QUANTITY_ON_ORDER TO DL-QUANTITY-ON-ORDER
-           MOVE PA_REORDER_POINT TO DL-REORDER-POINT 
-           MOVE DETAIL-LINE TO REPORT-RECORD 
+           MOVE PA_REORDER_POINT TO DL-REORDER-POINT
+           MOVE WS-EXTENDED-VALUE TO DL-EXTENDED-VALUE
+           MOVE DETAIL-LINE TO REPORT-RECORD
+
+           PERFORM 30-WRITE-LINES-ROUTINE
+           PERFORM 38-WRITE-EXPORT-ROUTINE
+        .
+
+       38-WRITE-EXPORT-ROUTINE.
+
+           MOVE SPACES TO EXPORT-RECORD
+           MOVE 1 TO WS-EXPORT-POINTER
+           STRING
+               FUNCTION TRIM(PA_CATALOG_NUM)    DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(PA_PART_NAME)      DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               DL-PURCHASE-PRICE                DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               PA_QUANTITY_ON_HAND              DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               PA_QUANTITY_ON_ORDER             DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               PA_REORDER_POINT                 DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(PA_WAREHOUSE_ID)   DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(PA_WAREHOUSE_BIN)  DELIMITED BY SIZE
+               INTO EXPORT-RECORD
+               WITH POINTER WS-EXPORT-POINTER
+           END-STRING
+           WRITE EXPORT-RECORD
+        .
+
+       36-CHECKPOINT-ROUTINE.
+
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               DISPLAY "CHECKPOINT - " WS-RECORD-COUNT
+                   " RECORDS PROCESSED, LAST CATALOG NUMBER "
+                   PA_CATALOG_NUM
+               MOVE ZERO TO WS-CHECKPOINT-COUNT
+           END-IF
+        .
+
+       37-TOTAL-ROUTINE.
+
+           MOVE WS-TOTAL-VALUE TO TL-TOTAL-VALUE
+           MOVE TOTAL-LINE TO REPORT-RECORD
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 30-WRITE-LINES-ROUTINE
+        .
+
+       39-EXCEPTION-TOTAL-ROUTINE.
 
-           PERFORM 30-WRITE-LINES-ROUTINE       
+           MOVE WS-EXCEPTION-COUNT TO EXT-TOTAL-COUNT
+           MOVE EX-TOTAL-LINE TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD AFTER ADVANCING 2
         .
 
        40-CLOSE-ROUTINE.
            CLOSE INVENTORY-FILE
            CLOSE INVENTORY-REPORT-FILE
+           CLOSE EXCEPTION-LISTING-FILE
+           CLOSE INVENTORY-EXPORT-FILE
 
            STOP RUN
         .
