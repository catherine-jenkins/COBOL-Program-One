@@ -0,0 +1,336 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PurchaseOrder.
+       AUTHOR. R C JENKINS.
+      ****************************************************************
+      * This is a program that produces a purchase order document for
+      * Luna, Ltd., a small company that supplies go-cart businesses
+      * with parts.  It scans INVENTORY-FILE the same way
+      * ReorderReport does, finds every part that needs to be
+      * reordered, and turns the exception list into an actual order
+      * document grouped by supplier instead of a flat report.
+      ****************************************************************
+      * INPUT:
+      *    The INVENTORY FILE contains the following
+      *    data in each record:
+      *         1. CATALOG NUMBER
+      *         2. ITEM NAME
+      *         3. UNIT PURCHASE PRICE
+      *         4. QUANTITY ON HAND
+      *         5. QUANTITY ON ORDER
+      *         6. REORDER POINT
+      *         7. WAREHOUSE ID
+      *         8. WAREHOUSE BIN
+      *         9. SUPPLIER ID
+      ****************************************************************
+      * OUTPUT:
+      *    The PURCHASE ORDER FILE lists every PART-RECORD whose
+      *    QUANTITY ON HAND plus QUANTITY ON ORDER is at or below its
+      *    REORDER POINT, in PA_SUPPLIER_ID/PA_CATALOG_NUM sequence,
+      *    with a supplier heading break and an extended-cost subtotal
+      *    per supplier:
+      *        1. CATALOG NUMBER
+      *        2. ITEM NAME
+      *        3. QUANTITY TO ORDER
+      *        4. UNIT PRICE
+      *        5. EXTENDED COST
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-FILE
+               ASSIGN TO 'InventoryFile.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'PoSortWork.tmp'.
+           SELECT PURCHASE-ORDER-FILE
+               ASSIGN TO PRINTER 'PurchaseOrderFile.txt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INVENTORY-FILE
+           RECORD CONTAINS 66 CHARACTERS.
+
+           COPY PARTREC.
+
+       SD  SORT-WORK-FILE.
+
+       01  SORT-PO-RECORD.
+           05  SP_SUPPLIER_ID              PIC X(6).
+           05  SP_CATALOG_NUM              PIC X(5).
+           05  SP_PART_NAME                PIC X(15).
+           05  SP_PURCHASE_PRICE           PIC 999V99.
+           05  SP_SUGGESTED_QTY            PIC 9(5).
+
+       FD  PURCHASE-ORDER-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  REPORT-RECORD                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-E0F-FLAGS.
+           05  NO-MORE-DATA                PIC X       VALUE "N".
+           05  FIRST-SUPPLIER-FLAG         PIC X       VALUE "Y".
+
+       01  WS-DATE.
+           05 WS-YEAR                      PIC 9999.
+           05 WS-MONTH                     PIC 99.
+           05 WS-DAY                       PIC 99.
+
+       01  REPORT-FIELDS.
+           05 PROPER-SPACING               PIC 9       VALUE 1.
+           05 WS-AVAILABLE-QTY             PIC 9(5).
+           05 WS-SUGGESTED-QTY             PIC S9(5)   VALUE ZERO.
+           05 WS-EXTENDED-COST             PIC 9(7)V99 VALUE ZERO.
+           05 WS-PRIOR-SUPPLIER-ID         PIC X(6)    VALUE SPACES.
+           05 WS-SUPPLIER-TOTAL            PIC 9(7)V99 VALUE ZERO.
+           05 WS-GRAND-TOTAL               PIC 9(9)V99 VALUE ZERO.
+
+      ********************    OUTPUT AREA    *************************
+
+       01  HEADING-ONE.
+           05  H1-DATE.
+               10  H1-MONTH            PIC 99.
+               10                      PIC X       VALUE "/".
+               10  H1-DAY              PIC 99.
+               10                      PIC X       VALUE "/".
+               10  H1-YEAR             PIC 9999.
+           05                          PIC X(27)   VALUE SPACES.
+           05                          PIC X(9)    VALUE "LUNA, LTD".
+           05                          PIC X(24)   VALUE SPACES.
+           05                          PIC X(3)    VALUE "RCJ".
+           05                          PIC X(7)    VALUE SPACES.
+
+       01  HEADING-TWO.
+           05                          PIC X(30)   VALUE SPACES.
+           05                          PIC X(20)   VALUE
+                                                  "PURCHASE ORDER".
+           05                          PIC X(30)   VALUE SPACES.
+
+       01  HEADING-THREE.
+           05                          PIC X(10)   VALUE SPACES.
+           05                          PIC X(9)    VALUE "SUPPLIER ".
+           05  H3-SUPPLIER-ID          PIC X(6).
+           05                          PIC X(55)   VALUE SPACES.
+
+       01  HEADING-FOUR.
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(7)    VALUE "CATALOG".
+           05                          PIC X(8)    VALUE SPACES.
+           05                          PIC X(4)    VALUE "PART".
+           05                          PIC X(13)   VALUE SPACES.
+           05                          PIC X(8)    VALUE "QUANTITY".
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(4)    VALUE "UNIT".
+           05                          PIC X(7)    VALUE SPACES.
+           05                          PIC X(8)    VALUE "EXTENDED".
+           05                          PIC X(15)   VALUE SPACES.
+
+       01  HEADING-FIVE.
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(6)    VALUE "NUMBER".
+           05                          PIC X(9)    VALUE SPACES.
+           05                          PIC X(4)    VALUE "NAME".
+           05                          PIC X(9)    VALUE SPACES.
+           05                          PIC X(2)    VALUE "TO".
+           05                          PIC X       VALUE SPACES.
+           05                          PIC X(5)    VALUE "ORDER".
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(5)    VALUE "PRICE".
+           05                          PIC X(6)    VALUE SPACES.
+           05                          PIC X(4)    VALUE "COST".
+           05                          PIC X(23)   VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05                          PIC X(4)    VALUE SPACES.
+           05  DL-CATALOG-NUMBER       PIC X(5).
+           05                          PIC X(4)    VALUE SPACES.
+           05  DL-PART-NAME            PIC X(15).
+           05                          PIC X(5)    VALUE SPACES.
+           05  DL-SUGGESTED-QTY        PIC ZZZZ9.
+           05                          PIC X(5)    VALUE SPACES.
+           05  DL-PURCHASE-PRICE       PIC ZZ9.99.
+           05                          PIC X(5)    VALUE SPACES.
+           05  DL-EXTENDED-COST        PIC ZZ,ZZ9.99.
+           05                          PIC X(17)   VALUE SPACES.
+
+       01  SUBTOTAL-LINE.
+           05                          PIC X(10)   VALUE SPACES.
+           05                          PIC X(9)    VALUE "SUPPLIER ".
+           05  ST-SUPPLIER-ID          PIC X(6).
+           05                          PIC X(1)    VALUE SPACES.
+           05                          PIC X(7)    VALUE "TOTAL:".
+           05                          PIC X(1)    VALUE SPACES.
+           05  ST-SUPPLIER-TOTAL       PIC ZZZ,ZZ9.99.
+           05                          PIC X(36)   VALUE SPACES.
+
+       01  TOTAL-LINE.
+           05                          PIC X(4)    VALUE SPACES.
+           05                          PIC X(25)   VALUE
+                               "TOTAL PURCHASE ORDER COST".
+           05                          PIC X(1)    VALUE SPACES.
+           05  TL-GRAND-TOTAL          PIC ZZZ,ZZZ,ZZ9.99.
+           05                          PIC X(36)   VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+
+       10-MAIN-MODULE.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SP_SUPPLIER_ID
+               ON ASCENDING KEY SP_CATALOG_NUM
+               INPUT PROCEDURE 16-LOAD-SORT-FILE
+               OUTPUT PROCEDURE 17-REPORT-FROM-SORT-FILE
+
+           STOP RUN
+        .
+
+       15-HOUSEKEEPING.
+
+           OPEN OUTPUT PURCHASE-ORDER-FILE
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE WS-MONTH TO H1-MONTH
+           MOVE WS-DAY TO H1-DAY
+           MOVE WS-YEAR TO H1-YEAR
+        .
+
+       16-LOAD-SORT-FILE.
+
+           OPEN INPUT INVENTORY-FILE
+           PERFORM UNTIL NO-MORE-DATA = "Y"
+               READ INVENTORY-FILE
+                   AT END
+                       MOVE "Y" TO NO-MORE-DATA
+                   NOT AT END
+                       PERFORM 18-BUILD-SORT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE INVENTORY-FILE
+        .
+
+       18-BUILD-SORT-RECORD.
+
+           COMPUTE WS-AVAILABLE-QTY =
+               PA_QUANTITY_ON_HAND + PA_QUANTITY_ON_ORDER
+           IF WS-AVAILABLE-QTY NOT > PA_REORDER_POINT
+               COMPUTE WS-SUGGESTED-QTY =
+                   PA_REORDER_POINT - WS-AVAILABLE-QTY
+               IF WS-SUGGESTED-QTY < ZERO
+                   MOVE ZERO TO WS-SUGGESTED-QTY
+               END-IF
+               MOVE PA_SUPPLIER_ID TO SP_SUPPLIER_ID
+               MOVE PA_CATALOG_NUM TO SP_CATALOG_NUM
+               MOVE PA_PART_NAME TO SP_PART_NAME
+               MOVE PA_PURCHASE_PRICE TO SP_PURCHASE_PRICE
+               MOVE WS-SUGGESTED-QTY TO SP_SUGGESTED_QTY
+               RELEASE SORT-PO-RECORD
+           END-IF
+        .
+
+       17-REPORT-FROM-SORT-FILE.
+
+           PERFORM 15-HOUSEKEEPING
+           MOVE "N" TO NO-MORE-DATA
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE "Y" TO NO-MORE-DATA
+           END-RETURN
+           PERFORM UNTIL NO-MORE-DATA = "Y"
+               PERFORM 35-PROCESS-ROUTINE
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE "Y" TO NO-MORE-DATA
+               END-RETURN
+           END-PERFORM
+           IF FIRST-SUPPLIER-FLAG = "N"
+               PERFORM 38-SUPPLIER-BREAK-ROUTINE
+           END-IF
+           PERFORM 45-GRAND-TOTAL-ROUTINE
+           PERFORM 40-CLOSE-ROUTINE
+        .
+
+       20-WRITE-ROUTINE.
+
+           WRITE REPORT-RECORD FROM HEADING-ONE
+               AFTER ADVANCING PAGE.
+           MOVE 2 TO PROPER-SPACING
+           MOVE HEADING-TWO TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+           MOVE 2 TO PROPER-SPACING
+           MOVE WS-PRIOR-SUPPLIER-ID TO H3-SUPPLIER-ID
+           MOVE HEADING-THREE TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+           MOVE 2 TO PROPER-SPACING
+           MOVE HEADING-FOUR TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+           MOVE 1 TO PROPER-SPACING
+           MOVE HEADING-FIVE TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+           MOVE 1 TO PROPER-SPACING
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+        .
+
+       30-WRITE-LINES-ROUTINE.
+
+           WRITE REPORT-RECORD
+               AFTER ADVANCING PROPER-SPACING
+        .
+
+       35-PROCESS-ROUTINE.
+
+           IF SP_SUPPLIER_ID NOT = WS-PRIOR-SUPPLIER-ID
+               IF FIRST-SUPPLIER-FLAG = "N"
+                   PERFORM 38-SUPPLIER-BREAK-ROUTINE
+                   MOVE SPACES TO REPORT-RECORD
+                   MOVE 1 TO PROPER-SPACING
+                   PERFORM 30-WRITE-LINES-ROUTINE
+               END-IF
+               MOVE "N" TO FIRST-SUPPLIER-FLAG
+               MOVE SP_SUPPLIER_ID TO WS-PRIOR-SUPPLIER-ID
+               MOVE ZERO TO WS-SUPPLIER-TOTAL
+               PERFORM 20-WRITE-ROUTINE
+           END-IF
+
+           COMPUTE WS-EXTENDED-COST =
+               SP_PURCHASE_PRICE * SP_SUGGESTED_QTY
+           ADD WS-EXTENDED-COST TO WS-SUPPLIER-TOTAL
+           ADD WS-EXTENDED-COST TO WS-GRAND-TOTAL
+
+           MOVE SP_CATALOG_NUM TO DL-CATALOG-NUMBER
+           MOVE SP_PART_NAME TO DL-PART-NAME
+           MOVE SP_SUGGESTED_QTY TO DL-SUGGESTED-QTY
+           MOVE SP_PURCHASE_PRICE TO DL-PURCHASE-PRICE
+           MOVE WS-EXTENDED-COST TO DL-EXTENDED-COST
+           MOVE DETAIL-LINE TO REPORT-RECORD
+
+           MOVE 1 TO PROPER-SPACING
+           PERFORM 30-WRITE-LINES-ROUTINE
+        .
+
+       38-SUPPLIER-BREAK-ROUTINE.
+
+           MOVE WS-PRIOR-SUPPLIER-ID TO ST-SUPPLIER-ID
+           MOVE WS-SUPPLIER-TOTAL TO ST-SUPPLIER-TOTAL
+           MOVE SUBTOTAL-LINE TO REPORT-RECORD
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 30-WRITE-LINES-ROUTINE
+        .
+
+       45-GRAND-TOTAL-ROUTINE.
+
+           MOVE WS-GRAND-TOTAL TO TL-GRAND-TOTAL
+           MOVE TOTAL-LINE TO REPORT-RECORD
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 30-WRITE-LINES-ROUTINE
+        .
+
+       40-CLOSE-ROUTINE.
+           CLOSE PURCHASE-ORDER-FILE
+        .
