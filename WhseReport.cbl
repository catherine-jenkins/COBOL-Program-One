@@ -0,0 +1,316 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WhseReport.
+       AUTHOR. R C JENKINS.
+      ****************************************************************
+      * This is a program that produces a warehouse-sequenced version
+      * of ProgramOne's inventory report for Luna, Ltd.  It lists each
+      * part under its warehouse and bin, breaking to a new warehouse
+      * heading whenever PA_WAREHOUSE_ID changes, and prints a bin
+      * count subtotal for each warehouse, so a cycle-count crew can
+      * work one warehouse at a time.
+      ****************************************************************
+      * INPUT:
+      *    The INVENTORY FILE contains the following
+      *    data in each record:
+      *         1. CATALOG NUMBER
+      *         2. ITEM NAME
+      *         3. UNIT PURCHASE PRICE
+      *         4. QUANTITY ON HAND
+      *         5. QUANTITY ON ORDER
+      *         6. REORDER POINT
+      *         7. WAREHOUSE ID
+      *         8. WAREHOUSE BIN
+      *    The file is sorted into warehouse/bin sequence by this
+      *    program before it is reported on.
+      ****************************************************************
+      * OUTPUT:
+      *    The WAREHOUSE REPORT contains the following information,
+      *    in PA_WAREHOUSE_ID/PA_WAREHOUSE_BIN sequence:
+      *       DETAIL LINE:
+      *         1. WAREHOUSE ID
+      *         2. BIN
+      *         3. CATALOG NUMBER
+      *         4. ITEM NAME
+      *         5. QUANTITY ON HAND
+      *       At each change of WAREHOUSE ID, the heading lines are
+      *       reprinted and a bin count subtotal is printed for the
+      *       warehouse just completed.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-FILE
+               ASSIGN TO 'InventoryFile.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'WhseSortWork.tmp'.
+           SELECT WHSE-REPORT-FILE
+               ASSIGN TO PRINTER 'WhseReportFile.txt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INVENTORY-FILE
+           RECORD CONTAINS 66 CHARACTERS.
+
+           COPY PARTREC.
+
+       SD  SORT-WORK-FILE.
+
+       01  SORT-PART-RECORD.
+           05  SP_WAREHOUSE_ID             PIC X(6).
+           05  SP_WAREHOUSE_BIN            PIC X(5).
+           05  SP_CATALOG_NUM              PIC X(5).
+           05  SP_PART_NAME                PIC X(15).
+           05  SP_PURCHASE_PRICE           PIC 999V99.
+           05  SP_QUANTITY_ON_HAND         PIC 9999.
+           05  SP_QUANTITY_ON_ORDER        PIC 9999.
+           05  SP_REORDER_POINT            PIC 9999.
+
+       FD  WHSE-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  REPORT-RECORD                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-E0F-FLAGS.
+           05  NO-MORE-DATA                PIC X       VALUE "N".
+           05  FIRST-WAREHOUSE-FLAG        PIC X       VALUE "Y".
+
+       01  WS-DATE.
+           05 WS-YEAR                      PIC 9999.
+           05 WS-MONTH                     PIC 99.
+           05 WS-DAY                       PIC 99.
+
+       01  REPORT-FIELDS.
+           05 PROPER-SPACING               PIC 9       VALUE 1.
+           05 WS-PRIOR-WAREHOUSE-ID        PIC X(6)    VALUE SPACES.
+           05 WS-PRIOR-WAREHOUSE-BIN       PIC X(5)    VALUE SPACES.
+           05 WS-BIN-COUNT                 PIC 9(5)    VALUE ZERO.
+
+      ********************    OUTPUT AREA    *************************
+
+       01  HEADING-ONE.
+           05  H1-DATE.
+               10  H1-MONTH            PIC 99.
+               10                      PIC X       VALUE "/".
+               10  H1-DAY              PIC 99.
+               10                      PIC X       VALUE "/".
+               10  H1-YEAR             PIC 9999.
+           05                          PIC X(27)   VALUE SPACES.
+           05                          PIC X(9)    VALUE "LUNA, LTD".
+           05                          PIC X(24)   VALUE SPACES.
+           05                          PIC X(3)    VALUE "RCJ".
+           05                          PIC X(7)    VALUE SPACES.
+
+       01  HEADING-TWO.
+           05                          PIC X(25)   VALUE SPACES.
+           05                          PIC X(31)   VALUE
+                                      "INVENTORY REPORT BY WAREHOUSE".
+           05                          PIC X(24)   VALUE SPACES.
+
+       01  HEADING-THREE.
+           05                          PIC X(10)   VALUE SPACES.
+           05                          PIC X(10)   VALUE "WAREHOUSE ".
+           05  H3-WAREHOUSE-ID         PIC X(6).
+           05                          PIC X(54)   VALUE SPACES.
+
+       01  HEADING-FOUR.
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(9)    VALUE "WAREHOUSE".
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(3)    VALUE "BIN".
+           05                          PIC X(9)    VALUE SPACES.
+           05                          PIC X(7)    VALUE "CATALOG".
+           05                          PIC X(8)    VALUE SPACES.
+           05                          PIC X(4)    VALUE "PART".
+           05                          PIC X(13)   VALUE SPACES.
+           05                          PIC X(8)    VALUE "QUANTITY".
+           05                          PIC X(13)   VALUE SPACES.
+
+       01  HEADING-FIVE.
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(2)    VALUE "ID".
+           05                          PIC X(9)    VALUE SPACES.
+           05                          PIC X(6)    VALUE "NUMBER".
+           05                          PIC X(8)    VALUE SPACES.
+           05                          PIC X(6)    VALUE "NUMBER".
+           05                          PIC X(8)    VALUE SPACES.
+           05                          PIC X(4)    VALUE "NAME".
+           05                          PIC X(10)   VALUE SPACES.
+           05                          PIC X(2)    VALUE "ON".
+           05                          PIC X       VALUE SPACES.
+           05                          PIC X(4)    VALUE "HAND".
+           05                          PIC X(17)   VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05                          PIC X(3)    VALUE SPACES.
+           05  DL-WAREHOUSE-ID         PIC X(6).
+           05                          PIC X(2)    VALUE SPACES.
+           05  DL-WAREHOUSE-BIN        PIC X(5).
+           05                          PIC X(5)    VALUE SPACES.
+           05  DL-CATALOG-NUMBER       PIC X(5).
+           05                          PIC X(4)    VALUE SPACES.
+           05  DL-PART-NAME            PIC X(15).
+           05                          PIC X(9)    VALUE SPACES.
+           05  DL-QUANTITY-ON-HAND     PIC 9999.
+           05                          PIC X(22)   VALUE SPACES.
+
+       01  SUBTOTAL-LINE.
+           05                          PIC X(10)   VALUE SPACES.
+           05                          PIC X(10)   VALUE "WAREHOUSE ".
+           05  ST-WAREHOUSE-ID         PIC X(6).
+           05                          PIC X(1)    VALUE SPACES.
+           05                          PIC X(10)   VALUE "BIN COUNT:".
+           05                          PIC X(1)    VALUE SPACES.
+           05  ST-BIN-COUNT            PIC ZZZZ9.
+           05                          PIC X(37)   VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+
+       10-MAIN-MODULE.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SP_WAREHOUSE_ID
+               ON ASCENDING KEY SP_WAREHOUSE_BIN
+               ON ASCENDING KEY SP_CATALOG_NUM
+               INPUT PROCEDURE 16-LOAD-SORT-FILE
+               OUTPUT PROCEDURE 17-REPORT-FROM-SORT-FILE
+
+           STOP RUN
+        .
+
+       15-HOUSEKEEPING.
+
+           OPEN OUTPUT WHSE-REPORT-FILE
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE WS-MONTH TO H1-MONTH
+           MOVE WS-DAY TO H1-DAY
+           MOVE WS-YEAR TO H1-YEAR
+        .
+
+       16-LOAD-SORT-FILE.
+
+           OPEN INPUT INVENTORY-FILE
+           PERFORM UNTIL NO-MORE-DATA = "Y"
+               READ INVENTORY-FILE
+                   AT END
+                       MOVE "Y" TO NO-MORE-DATA
+                   NOT AT END
+                       PERFORM 18-BUILD-SORT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE INVENTORY-FILE
+        .
+
+       18-BUILD-SORT-RECORD.
+
+           MOVE PA_WAREHOUSE_ID TO SP_WAREHOUSE_ID
+           MOVE PA_WAREHOUSE_BIN TO SP_WAREHOUSE_BIN
+           MOVE PA_CATALOG_NUM TO SP_CATALOG_NUM
+           MOVE PA_PART_NAME TO SP_PART_NAME
+           MOVE PA_PURCHASE_PRICE TO SP_PURCHASE_PRICE
+           MOVE PA_QUANTITY_ON_HAND TO SP_QUANTITY_ON_HAND
+           MOVE PA_QUANTITY_ON_ORDER TO SP_QUANTITY_ON_ORDER
+           MOVE PA_REORDER_POINT TO SP_REORDER_POINT
+           RELEASE SORT-PART-RECORD
+        .
+
+       17-REPORT-FROM-SORT-FILE.
+
+           PERFORM 15-HOUSEKEEPING
+           MOVE "N" TO NO-MORE-DATA
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE "Y" TO NO-MORE-DATA
+           END-RETURN
+           PERFORM UNTIL NO-MORE-DATA = "Y"
+               PERFORM 35-PROCESS-ROUTINE
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE "Y" TO NO-MORE-DATA
+               END-RETURN
+           END-PERFORM
+           IF FIRST-WAREHOUSE-FLAG = "N"
+               PERFORM 38-WAREHOUSE-BREAK-ROUTINE
+           END-IF
+           PERFORM 40-CLOSE-ROUTINE
+        .
+
+       20-WRITE-ROUTINE.
+
+           WRITE REPORT-RECORD FROM HEADING-ONE
+               AFTER ADVANCING PAGE.
+           MOVE 2 TO PROPER-SPACING
+           MOVE HEADING-TWO TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+           MOVE 2 TO PROPER-SPACING
+           MOVE WS-PRIOR-WAREHOUSE-ID TO H3-WAREHOUSE-ID
+           MOVE HEADING-THREE TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+           MOVE 2 TO PROPER-SPACING
+           MOVE HEADING-FOUR TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+           MOVE 1 TO PROPER-SPACING
+           MOVE HEADING-FIVE TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+           MOVE 1 TO PROPER-SPACING
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+        .
+
+       30-WRITE-LINES-ROUTINE.
+
+           WRITE REPORT-RECORD
+               AFTER ADVANCING PROPER-SPACING
+        .
+
+       35-PROCESS-ROUTINE.
+
+           IF SP_WAREHOUSE_ID NOT = WS-PRIOR-WAREHOUSE-ID
+               IF FIRST-WAREHOUSE-FLAG = "N"
+                   PERFORM 38-WAREHOUSE-BREAK-ROUTINE
+                   MOVE SPACES TO REPORT-RECORD
+                   MOVE 1 TO PROPER-SPACING
+                   PERFORM 30-WRITE-LINES-ROUTINE
+               END-IF
+               MOVE "N" TO FIRST-WAREHOUSE-FLAG
+               MOVE SP_WAREHOUSE_ID TO WS-PRIOR-WAREHOUSE-ID
+               MOVE SPACES TO WS-PRIOR-WAREHOUSE-BIN
+               MOVE ZERO TO WS-BIN-COUNT
+               PERFORM 20-WRITE-ROUTINE
+           END-IF
+
+           IF SP_WAREHOUSE_BIN NOT = WS-PRIOR-WAREHOUSE-BIN
+               ADD 1 TO WS-BIN-COUNT
+               MOVE SP_WAREHOUSE_BIN TO WS-PRIOR-WAREHOUSE-BIN
+           END-IF
+           MOVE SP_WAREHOUSE_ID TO DL-WAREHOUSE-ID
+           MOVE SP_WAREHOUSE_BIN TO DL-WAREHOUSE-BIN
+           MOVE SP_CATALOG_NUM TO DL-CATALOG-NUMBER
+           MOVE SP_PART_NAME TO DL-PART-NAME
+           MOVE SP_QUANTITY_ON_HAND TO DL-QUANTITY-ON-HAND
+           MOVE DETAIL-LINE TO REPORT-RECORD
+
+           MOVE 1 TO PROPER-SPACING
+           PERFORM 30-WRITE-LINES-ROUTINE
+        .
+
+       38-WAREHOUSE-BREAK-ROUTINE.
+
+           MOVE WS-PRIOR-WAREHOUSE-ID TO ST-WAREHOUSE-ID
+           MOVE WS-BIN-COUNT TO ST-BIN-COUNT
+           MOVE SUBTOTAL-LINE TO REPORT-RECORD
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 30-WRITE-LINES-ROUTINE
+        .
+
+       40-CLOSE-ROUTINE.
+           CLOSE WHSE-REPORT-FILE
+        .
