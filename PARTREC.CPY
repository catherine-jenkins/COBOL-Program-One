@@ -0,0 +1,26 @@
+      ****************************************************************
+      * PARTREC.CPY
+      * Common PART-RECORD layout for the Luna, Ltd. inventory system.
+      * COPYed into every program that reads or writes INVENTORY-FILE
+      * or one of its warehouse extracts, so the layout only has to be
+      * maintained in one place.
+      ****************************************************************
+      * MODIFICATION HISTORY:
+      *   RCJ  PULLED OUT OF ProgramOne SO ReorderReport COULD SHARE
+      *        THE SAME RECORD LAYOUT.
+      *   RCJ  ADDED PA_SUPPLIER_ID SO PURCHASE ORDERS GENERATED FROM
+      *        REORDER-POINT BREACHES CAN BE GROUPED BY SUPPLIER.
+      ****************************************************************
+       01  PART-RECORD.
+           05  PA_CATALOG_NUM              PIC X(5).
+           05  PA_PART_NAME                PIC X(15).
+           05  FILLER                      PIC X(5).
+           05  PA_PURCHASE_PRICE           PIC 999V99.
+           05  FILLER                      PIC X(6).
+           05  PA_QUANTITY_ON_HAND         PIC 9999.
+           05  PA_QUANTITY_ON_ORDER        PIC 9999.
+           05  PA_REORDER_POINT            PIC 9999.
+           05  PA_WAREHOUSE_ID             PIC X(6).
+           05  FILLER                      PIC X(1).
+           05  PA_WAREHOUSE_BIN            PIC X(5).
+           05  PA_SUPPLIER_ID              PIC X(6).
