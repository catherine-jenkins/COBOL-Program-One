@@ -0,0 +1,20 @@
+      ****************************************************************
+      * TRANREC.CPY
+      * Transaction record layout for InvMaint, the batch file
+      * maintenance program for INVENTORY-FILE.  One record per add,
+      * change, or delete, keyed by TR-CATALOG-NUM.
+      ****************************************************************
+       01  TRAN-RECORD.
+           05  TR-TRAN-CODE                PIC X(1).
+               88  TR-ADD                      VALUE "A".
+               88  TR-CHANGE                   VALUE "C".
+               88  TR-DELETE                   VALUE "D".
+           05  TR-CATALOG-NUM              PIC X(5).
+           05  TR-PART-NAME                PIC X(15).
+           05  TR-PURCHASE-PRICE           PIC 999V99.
+           05  TR-QUANTITY-ON-HAND         PIC 9999.
+           05  TR-QUANTITY-ON-ORDER        PIC 9999.
+           05  TR-REORDER-POINT            PIC 9999.
+           05  TR-WAREHOUSE-ID             PIC X(6).
+           05  TR-WAREHOUSE-BIN            PIC X(5).
+           05  TR-SUPPLIER-ID              PIC X(6).
