@@ -0,0 +1,22 @@
+      ****************************************************************
+      * PRICEREC.CPY
+      * Common PRICE-HISTORY-RECORD layout for the Luna, Ltd.
+      * inventory system.  COPYed into InvMaint (which writes an
+      * entry whenever a CHANGE transaction alters PA_PURCHASE_PRICE)
+      * and into PriceList (which reads the file back to print the
+      * price trail for a given catalog number), so the layout only
+      * has to be maintained once.
+      ****************************************************************
+      * MODIFICATION HISTORY:
+      *   RCJ  ORIGINAL VERSION, TO GIVE PURCHASING A RECORD OF WHAT
+      *        A PART USED TO COST WITHOUT HAVING TO DIG OLD CHANGE
+      *        LOGS OUT OF THE PRINTER ROOM.
+      ****************************************************************
+       01  PRICE-HISTORY-RECORD.
+           05  PH-CATALOG-NUM              PIC X(5).
+           05  PH-EFFECTIVE-DATE.
+               10  PH-EFF-YEAR             PIC 9999.
+               10  PH-EFF-MONTH            PIC 99.
+               10  PH-EFF-DAY              PIC 99.
+           05  PH-OLD-PRICE                PIC 999V99.
+           05  PH-NEW-PRICE                PIC 999V99.
