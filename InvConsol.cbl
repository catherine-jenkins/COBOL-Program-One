@@ -0,0 +1,417 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InvConsol.
+       AUTHOR. R C JENKINS.
+      ****************************************************************
+      * This is a program that consolidates the separate warehouse
+      * extract files Luna, Ltd. now keeps per location back into a
+      * single file in ProgramOne's expected INVENTORY-FILE format.
+      * Every extract shares the PART-RECORD layout; this program
+      * merges them in PA_CATALOG_NUM sequence, summing the quantity
+      * fields for any part stocked in more than one warehouse, so one
+      * INVENTORY REPORT can still be run across the whole company.
+      ****************************************************************
+      * INPUT:
+      *    The WAREHOUSE EXTRACT LIST FILE contains the file name of
+      *    one warehouse extract file per record.  Each extract file
+      *    named in it carries PART-RECORDs in the same layout as
+      *    INVENTORY-FILE, as described in PARTREC.CPY.
+      ****************************************************************
+      * OUTPUT:
+      *    The CONSOLIDATED INVENTORY FILE contains one PART-RECORD
+      *    per distinct PA_CATALOG_NUM found across all of the
+      *    warehouse extract files, with PA_QUANTITY_ON_HAND and
+      *    PA_QUANTITY_ON_ORDER summed across every location the part
+      *    was found in.  Descriptive fields (name, price, reorder
+      *    point, warehouse, bin, supplier) are carried forward from
+      *    the first extract file the part was found in.  The operator
+      *    promotes this file over INVENTORY-FILE once the
+      *    consolidation log has been reviewed, same as the new master
+      *    produced by any other file-maintenance run on this system.
+      *    The CONSOLIDATION LOG FILE lists, for each catalog number:
+      *         1. CATALOG NUMBER
+      *         2. ITEM NAME
+      *         3. SUMMED QUANTITY ON HAND
+      *         4. SUMMED QUANTITY ON ORDER
+      *         5. NUMBER OF WAREHOUSES IT WAS FOUND IN
+      *
+      *    PA_QUANTITY_ON_HAND/PA_QUANTITY_ON_ORDER are 4-digit fields
+      *    in every INVENTORY-FILE generation, same as every other
+      *    program in this system.  If the sum across warehouses for a
+      *    catalog number would overflow that width, the CONSOLIDATED
+      *    INVENTORY FILE carries 9999 for that field instead of the
+      *    true total, and the log flags the line with an asterisk and
+      *    counts it on the total line, so the operator catches it
+      *    during the promotion review instead of it going out silently
+      *    low.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-LIST-FILE
+               ASSIGN TO 'WarehouseExtractList.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WAREHOUSE-EXTRACT-FILE
+               ASSIGN TO DYNAMIC WS-EXTRACT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'ConsolSortWork.tmp'.
+           SELECT CONSOLIDATED-FILE
+               ASSIGN TO 'ConsolidatedInventoryFile.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONSOLIDATION-LOG-FILE
+               ASSIGN TO PRINTER 'ConsolidationLogFile.txt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  EXTRACT-LIST-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+
+       01  EXTRACT-LIST-RECORD                PIC X(40).
+
+       FD  WAREHOUSE-EXTRACT-FILE
+           RECORD CONTAINS 66 CHARACTERS.
+
+           COPY PARTREC.
+
+       SD  SORT-WORK-FILE.
+
+       01  SORT-PART-RECORD.
+           05  SP_CATALOG_NUM              PIC X(5).
+           05  SP_PART_NAME                PIC X(15).
+           05  SP_PURCHASE_PRICE           PIC 999V99.
+           05  SP_QUANTITY_ON_HAND         PIC 9999.
+           05  SP_QUANTITY_ON_ORDER        PIC 9999.
+           05  SP_REORDER_POINT            PIC 9999.
+           05  SP_WAREHOUSE_ID             PIC X(6).
+           05  SP_WAREHOUSE_BIN            PIC X(5).
+           05  SP_SUPPLIER_ID              PIC X(6).
+
+       FD  CONSOLIDATED-FILE
+           RECORD CONTAINS 66 CHARACTERS.
+
+       01  CONSOLIDATED-FILE-RECORD        PIC X(66).
+
+       FD  CONSOLIDATION-LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  REPORT-RECORD                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-E0F-FLAGS.
+           05  NO-MORE-DATA                PIC X       VALUE "N".
+           05  EXTRACT-LIST-AT-END         PIC X       VALUE "N".
+           05  EXTRACT-FILE-AT-END         PIC X       VALUE "N".
+           05  FIRST-CATALOG-FLAG          PIC X       VALUE "Y".
+
+       01  WS-EXTRACT-FILENAME             PIC X(40).
+
+       01  WS-DATE.
+           05 WS-YEAR                      PIC 9999.
+           05 WS-MONTH                     PIC 99.
+           05 WS-DAY                       PIC 99.
+
+       COPY NEWPARTR.
+
+       01  REPORT-FIELDS.
+           05 PROPER-SPACING               PIC 9       VALUE 1.
+           05 WS-WAREHOUSE-COUNT           PIC 9(3)    VALUE ZERO.
+           05 WS-PART-COUNT                PIC 9(5)    VALUE ZERO.
+           05 WS-MERGE-COUNT               PIC 9(5)    VALUE ZERO.
+           05 WS-PRIOR-CATALOG-NUM         PIC X(5)    VALUE SPACES.
+           05 WS-SUM-QOH                   PIC 9(8)    VALUE ZERO.
+           05 WS-SUM-QOO                   PIC 9(8)    VALUE ZERO.
+           05 WS-LOCATION-COUNT            PIC 9(3)    VALUE ZERO.
+           05 WS-CAPPED-FLAG               PIC X       VALUE "N".
+               88  QUANTITY-WAS-CAPPED         VALUE "Y".
+           05 WS-CAPPED-COUNT              PIC 9(5)    VALUE ZERO.
+
+      ********************    OUTPUT AREA    *************************
+
+       01  HEADING-ONE.
+           05  H1-DATE.
+               10  H1-MONTH            PIC 99.
+               10                      PIC X       VALUE "/".
+               10  H1-DAY              PIC 99.
+               10                      PIC X       VALUE "/".
+               10  H1-YEAR             PIC 9999.
+           05                          PIC X(27)   VALUE SPACES.
+           05                          PIC X(9)    VALUE "LUNA, LTD".
+           05                          PIC X(24)   VALUE SPACES.
+           05                          PIC X(3)    VALUE "RCJ".
+           05                          PIC X(7)    VALUE SPACES.
+
+       01  HEADING-TWO.
+           05                          PIC X(27)   VALUE SPACES.
+           05                          PIC X(27)   VALUE
+                               "INVENTORY CONSOLIDATION LOG".
+           05                          PIC X(26)   VALUE SPACES.
+
+       01  HEADING-THREE.
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(7)    VALUE "CATALOG".
+           05                          PIC X(8)    VALUE SPACES.
+           05                          PIC X(4)    VALUE "PART".
+           05                          PIC X(13)   VALUE SPACES.
+           05                          PIC X(8)    VALUE "QUANTITY".
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(8)    VALUE "QUANTITY".
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(9)    VALUE "LOCATIONS".
+           05                          PIC X(14)   VALUE SPACES.
+
+       01  HEADING-FOUR.
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(6)    VALUE "NUMBER".
+           05                          PIC X(9)    VALUE SPACES.
+           05                          PIC X(4)    VALUE "NAME".
+           05                          PIC X(9)    VALUE SPACES.
+           05                          PIC X(2)    VALUE "ON".
+           05                          PIC X(1)    VALUE SPACES.
+           05                          PIC X(4)    VALUE "HAND".
+           05                          PIC X(4)    VALUE SPACES.
+           05                          PIC X(2)    VALUE "ON".
+           05                          PIC X(1)    VALUE SPACES.
+           05                          PIC X(5)    VALUE "ORDER".
+           05                          PIC X(4)    VALUE SPACES.
+           05                          PIC X(6)    VALUE "MERGED".
+           05                          PIC X(1)    VALUE SPACES.
+           05                          PIC X(3)    VALUE "CAP".
+           05                          PIC X(16)   VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05                          PIC X(4)    VALUE SPACES.
+           05  DL-CATALOG-NUMBER       PIC X(5).
+           05                          PIC X(4)    VALUE SPACES.
+           05  DL-PART-NAME            PIC X(15).
+           05                          PIC X(5)    VALUE SPACES.
+           05  DL-QUANTITY-ON-HAND     PIC ZZZZ9.
+           05                          PIC X(7)    VALUE SPACES.
+           05  DL-QUANTITY-ON-ORDER    PIC ZZZZ9.
+           05                          PIC X(7)    VALUE SPACES.
+           05  DL-LOCATION-COUNT       PIC ZZ9.
+           05                          PIC X(3)    VALUE SPACES.
+           05  DL-CAPPED-FLAG          PIC X(1).
+           05                          PIC X(16)   VALUE SPACES.
+
+       01  TOTAL-LINE.
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(18)   VALUE
+                               "WAREHOUSES MERGED:".
+           05                          PIC X(1)    VALUE SPACES.
+           05  TL-WAREHOUSE-COUNT      PIC ZZ9.
+           05                          PIC X(1)    VALUE SPACES.
+           05                          PIC X(12)   VALUE
+                               "TOTAL PARTS:".
+           05                          PIC X(1)    VALUE SPACES.
+           05  TL-PART-COUNT           PIC ZZZZ9.
+           05                          PIC X(1)    VALUE SPACES.
+           05                          PIC X(15)   VALUE
+                               "MULTI-LOCATION:".
+           05                          PIC X(1)    VALUE SPACES.
+           05  TL-MERGE-COUNT          PIC ZZZZ9.
+           05                          PIC X(1)    VALUE SPACES.
+           05                          PIC X(7)    VALUE "CAPPED:".
+           05                          PIC X(1)    VALUE SPACES.
+           05  TL-CAPPED-COUNT         PIC ZZZZ9.
+
+
+       PROCEDURE DIVISION.
+
+       10-MAIN-MODULE.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SP_CATALOG_NUM
+               INPUT PROCEDURE 16-LOAD-SORT-FILE
+               OUTPUT PROCEDURE 17-CONSOLIDATE-FROM-SORT-FILE
+
+           STOP RUN
+        .
+
+       15-HOUSEKEEPING.
+
+           OPEN OUTPUT CONSOLIDATED-FILE
+                OUTPUT CONSOLIDATION-LOG-FILE
+           MOVE SPACES TO NEW-MASTER-RECORD
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE WS-MONTH TO H1-MONTH
+           MOVE WS-DAY TO H1-DAY
+           MOVE WS-YEAR TO H1-YEAR
+           PERFORM 20-WRITE-HEADINGS-ROUTINE
+        .
+
+       16-LOAD-SORT-FILE.
+
+           OPEN INPUT EXTRACT-LIST-FILE
+           PERFORM UNTIL EXTRACT-LIST-AT-END = "Y"
+               READ EXTRACT-LIST-FILE
+                   AT END
+                       MOVE "Y" TO EXTRACT-LIST-AT-END
+                   NOT AT END
+                       PERFORM 18-LOAD-ONE-EXTRACT-FILE
+               END-READ
+           END-PERFORM
+           CLOSE EXTRACT-LIST-FILE
+        .
+
+       18-LOAD-ONE-EXTRACT-FILE.
+
+           MOVE EXTRACT-LIST-RECORD TO WS-EXTRACT-FILENAME
+           ADD 1 TO WS-WAREHOUSE-COUNT
+           MOVE "N" TO EXTRACT-FILE-AT-END
+           OPEN INPUT WAREHOUSE-EXTRACT-FILE
+           PERFORM UNTIL EXTRACT-FILE-AT-END = "Y"
+               READ WAREHOUSE-EXTRACT-FILE
+                   AT END
+                       MOVE "Y" TO EXTRACT-FILE-AT-END
+                   NOT AT END
+                       PERFORM 19-BUILD-SORT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE WAREHOUSE-EXTRACT-FILE
+        .
+
+       19-BUILD-SORT-RECORD.
+
+           MOVE PA_CATALOG_NUM TO SP_CATALOG_NUM
+           MOVE PA_PART_NAME TO SP_PART_NAME
+           MOVE PA_PURCHASE_PRICE TO SP_PURCHASE_PRICE
+           MOVE PA_QUANTITY_ON_HAND TO SP_QUANTITY_ON_HAND
+           MOVE PA_QUANTITY_ON_ORDER TO SP_QUANTITY_ON_ORDER
+           MOVE PA_REORDER_POINT TO SP_REORDER_POINT
+           MOVE PA_WAREHOUSE_ID TO SP_WAREHOUSE_ID
+           MOVE PA_WAREHOUSE_BIN TO SP_WAREHOUSE_BIN
+           MOVE PA_SUPPLIER_ID TO SP_SUPPLIER_ID
+           RELEASE SORT-PART-RECORD
+        .
+
+       17-CONSOLIDATE-FROM-SORT-FILE.
+
+           PERFORM 15-HOUSEKEEPING
+           MOVE "N" TO NO-MORE-DATA
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE "Y" TO NO-MORE-DATA
+           END-RETURN
+           PERFORM UNTIL NO-MORE-DATA = "Y"
+               PERFORM 35-PROCESS-ROUTINE
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE "Y" TO NO-MORE-DATA
+               END-RETURN
+           END-PERFORM
+           IF FIRST-CATALOG-FLAG = "N"
+               PERFORM 38-WRITE-CONSOLIDATED-ROUTINE
+           END-IF
+           PERFORM 45-TOTAL-ROUTINE
+           PERFORM 40-CLOSE-ROUTINE
+        .
+
+       20-WRITE-HEADINGS-ROUTINE.
+
+           WRITE REPORT-RECORD FROM HEADING-ONE
+               AFTER ADVANCING PAGE.
+           MOVE 2 TO PROPER-SPACING
+           MOVE HEADING-TWO TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+           MOVE 3 TO PROPER-SPACING
+           MOVE HEADING-THREE TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+           MOVE 1 TO PROPER-SPACING
+           MOVE HEADING-FOUR TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+           MOVE 1 TO PROPER-SPACING
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+        .
+
+       30-WRITE-LINES-ROUTINE.
+
+           WRITE REPORT-RECORD
+               AFTER ADVANCING PROPER-SPACING
+        .
+
+       35-PROCESS-ROUTINE.
+
+           IF SP_CATALOG_NUM NOT = WS-PRIOR-CATALOG-NUM
+               IF FIRST-CATALOG-FLAG = "N"
+                   PERFORM 38-WRITE-CONSOLIDATED-ROUTINE
+               END-IF
+               MOVE "N" TO FIRST-CATALOG-FLAG
+               MOVE SP_CATALOG_NUM TO WS-PRIOR-CATALOG-NUM
+               MOVE ZERO TO WS-SUM-QOH
+               MOVE ZERO TO WS-SUM-QOO
+               MOVE ZERO TO WS-LOCATION-COUNT
+               MOVE SP_CATALOG_NUM TO NM_CATALOG_NUM
+               MOVE SP_PART_NAME TO NM_PART_NAME
+               MOVE SP_PURCHASE_PRICE TO NM_PURCHASE_PRICE
+               MOVE SP_REORDER_POINT TO NM_REORDER_POINT
+               MOVE SP_WAREHOUSE_ID TO NM_WAREHOUSE_ID
+               MOVE SP_WAREHOUSE_BIN TO NM_WAREHOUSE_BIN
+               MOVE SP_SUPPLIER_ID TO NM_SUPPLIER_ID
+           END-IF
+
+           ADD SP_QUANTITY_ON_HAND TO WS-SUM-QOH
+           ADD SP_QUANTITY_ON_ORDER TO WS-SUM-QOO
+           ADD 1 TO WS-LOCATION-COUNT
+        .
+
+       38-WRITE-CONSOLIDATED-ROUTINE.
+
+           MOVE "N" TO WS-CAPPED-FLAG
+           IF WS-SUM-QOH > 9999
+               MOVE 9999 TO NM_QUANTITY_ON_HAND
+               MOVE "Y" TO WS-CAPPED-FLAG
+           ELSE
+               MOVE WS-SUM-QOH TO NM_QUANTITY_ON_HAND
+           END-IF
+           IF WS-SUM-QOO > 9999
+               MOVE 9999 TO NM_QUANTITY_ON_ORDER
+               MOVE "Y" TO WS-CAPPED-FLAG
+           ELSE
+               MOVE WS-SUM-QOO TO NM_QUANTITY_ON_ORDER
+           END-IF
+           WRITE CONSOLIDATED-FILE-RECORD FROM NEW-MASTER-RECORD
+           ADD 1 TO WS-PART-COUNT
+           IF WS-LOCATION-COUNT > 1
+               ADD 1 TO WS-MERGE-COUNT
+           END-IF
+           IF QUANTITY-WAS-CAPPED
+               ADD 1 TO WS-CAPPED-COUNT
+           END-IF
+
+           MOVE NM_CATALOG_NUM TO DL-CATALOG-NUMBER
+           MOVE NM_PART_NAME TO DL-PART-NAME
+           MOVE WS-SUM-QOH TO DL-QUANTITY-ON-HAND
+           MOVE WS-SUM-QOO TO DL-QUANTITY-ON-ORDER
+           MOVE WS-LOCATION-COUNT TO DL-LOCATION-COUNT
+           IF QUANTITY-WAS-CAPPED
+               MOVE "*" TO DL-CAPPED-FLAG
+           ELSE
+               MOVE SPACE TO DL-CAPPED-FLAG
+           END-IF
+           MOVE DETAIL-LINE TO REPORT-RECORD
+           MOVE 1 TO PROPER-SPACING
+           PERFORM 30-WRITE-LINES-ROUTINE
+        .
+
+       45-TOTAL-ROUTINE.
+
+           MOVE WS-WAREHOUSE-COUNT TO TL-WAREHOUSE-COUNT
+           MOVE WS-PART-COUNT TO TL-PART-COUNT
+           MOVE WS-MERGE-COUNT TO TL-MERGE-COUNT
+           MOVE WS-CAPPED-COUNT TO TL-CAPPED-COUNT
+           MOVE TOTAL-LINE TO REPORT-RECORD
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 30-WRITE-LINES-ROUTINE
+        .
+
+       40-CLOSE-ROUTINE.
+           CLOSE CONSOLIDATED-FILE
+           CLOSE CONSOLIDATION-LOG-FILE
+        .
