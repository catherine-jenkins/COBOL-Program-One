@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PriceList.
+       AUTHOR. R C JENKINS.
+      ****************************************************************
+      * This is a program that prints the price trail for a single
+      * catalog number out of the PRICE HISTORY FILE that InvMaint
+      * appends an entry to whenever a CHANGE transaction actually
+      * alters PA_PURCHASE_PRICE.  Purchasing asks for this whenever
+      * they want to see how a part's cost has moved without having
+      * to dig old change logs out of the printer room.
+      ****************************************************************
+      * INPUT:
+      *    The PRICE HISTORY FILE contains one PRICE-HISTORY-RECORD
+      *    per price change ever applied by InvMaint, as described in
+      *    PRICEREC.CPY, in the chronological order the changes were
+      *    applied in.
+      *
+      *    The catalog number to list is supplied as a command-line
+      *    parameter.
+      ****************************************************************
+      * OUTPUT:
+      *    The PRICE LIST FILE shows, for the requested catalog
+      *    number only:
+      *         1. EFFECTIVE DATE
+      *         2. OLD PRICE
+      *         3. NEW PRICE
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PRICE-HISTORY-FILE
+               ASSIGN TO 'PriceHistoryFile.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRICE-LIST-FILE
+               ASSIGN TO PRINTER 'PriceListFile.txt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PRICE-HISTORY-FILE
+           RECORD CONTAINS 23 CHARACTERS.
+
+           COPY PRICEREC.
+
+       FD  PRICE-LIST-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  REPORT-RECORD                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-E0F-FLAGS.
+           05  NO-MORE-DATA                PIC X       VALUE "N".
+
+       01  WS-FILTER-CATALOG               PIC X(5)    VALUE SPACES.
+
+       01  WS-DATE.
+           05 WS-YEAR                      PIC 9999.
+           05 WS-MONTH                     PIC 99.
+           05 WS-DAY                       PIC 99.
+
+       01  REPORT-FIELDS.
+           05 PROPER-SPACING               PIC 9       VALUE 1.
+           05 WS-MATCH-COUNT               PIC 9(5)    VALUE ZERO.
+
+      ********************    OUTPUT AREA    *************************
+
+       01  HEADING-ONE.
+           05  H1-DATE.
+               10  H1-MONTH            PIC 99.
+               10                      PIC X       VALUE "/".
+               10  H1-DAY              PIC 99.
+               10                      PIC X       VALUE "/".
+               10  H1-YEAR             PIC 9999.
+           05                          PIC X(27)   VALUE SPACES.
+           05                          PIC X(9)    VALUE "LUNA, LTD".
+           05                          PIC X(24)   VALUE SPACES.
+           05                          PIC X(3)    VALUE "RCJ".
+           05                          PIC X(7)    VALUE SPACES.
+
+       01  HEADING-TWO.
+           05                          PIC X(29)   VALUE SPACES.
+           05                          PIC X(21)   VALUE
+                                             "PRICE HISTORY LISTING".
+           05                          PIC X(30)   VALUE SPACES.
+
+       01  HEADING-THREE.
+           05                          PIC X(22)   VALUE SPACES.
+           05                          PIC X(19)   VALUE
+                                             "FOR CATALOG NUMBER".
+           05                          PIC X(1)    VALUE SPACES.
+           05  H3-CATALOG-NUM          PIC X(5).
+           05                          PIC X(33)   VALUE SPACES.
+
+       01  HEADING-FOUR.
+           05                          PIC X(5)    VALUE SPACES.
+           05                          PIC X(9)    VALUE "EFFECTIVE".
+           05                          PIC X(16)   VALUE SPACES.
+           05                          PIC X(3)    VALUE "OLD".
+           05                          PIC X(7)    VALUE SPACES.
+           05                          PIC X(3)    VALUE "NEW".
+           05                          PIC X(37)   VALUE SPACES.
+
+       01  HEADING-FIVE.
+           05                          PIC X(5)    VALUE SPACES.
+           05                          PIC X(4)    VALUE "DATE".
+           05                          PIC X(12)   VALUE SPACES.
+           05                          PIC X(5)    VALUE "PRICE".
+           05                          PIC X(5)    VALUE SPACES.
+           05                          PIC X(5)    VALUE "PRICE".
+           05                          PIC X(44)   VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05                          PIC X(6)    VALUE SPACES.
+           05  DL-EFF-MONTH            PIC 99.
+           05                          PIC X       VALUE "/".
+           05  DL-EFF-DAY              PIC 99.
+           05                          PIC X       VALUE "/".
+           05  DL-EFF-YEAR             PIC 9999.
+           05                          PIC X(5)    VALUE SPACES.
+           05  DL-OLD-PRICE            PIC ZZ9.99.
+           05                          PIC X(4)    VALUE SPACES.
+           05  DL-NEW-PRICE            PIC ZZ9.99.
+           05                          PIC X(43)   VALUE SPACES.
+
+       01  TOTAL-LINE.
+           05                          PIC X(6)    VALUE SPACES.
+           05                          PIC X(22)   VALUE
+                               "PRICE CHANGES LISTED:".
+           05  TL-MATCH-COUNT          PIC ZZZZ9.
+           05                          PIC X(47)   VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+
+       10-MAIN-MODULE.
+
+           PERFORM 15-HOUSEKEEPING
+           PERFORM 20-WRITE-HEADINGS-ROUTINE
+           PERFORM 25-READ-RECORDS
+           PERFORM 45-TOTAL-ROUTINE
+           PERFORM 40-CLOSE-ROUTINE
+           STOP RUN
+        .
+
+       15-HOUSEKEEPING.
+
+           OPEN INPUT  PRICE-HISTORY-FILE
+                OUTPUT PRICE-LIST-FILE
+           ACCEPT WS-FILTER-CATALOG FROM COMMAND-LINE
+           MOVE WS-FILTER-CATALOG TO H3-CATALOG-NUM
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE WS-MONTH TO H1-MONTH
+           MOVE WS-DAY TO H1-DAY
+           MOVE WS-YEAR TO H1-YEAR
+        .
+
+       20-WRITE-HEADINGS-ROUTINE.
+
+           WRITE REPORT-RECORD FROM HEADING-ONE
+               AFTER ADVANCING PAGE.
+           MOVE 2 TO PROPER-SPACING
+           MOVE HEADING-TWO TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+           MOVE 1 TO PROPER-SPACING
+           MOVE HEADING-THREE TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+           MOVE 2 TO PROPER-SPACING
+           MOVE HEADING-FOUR TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+           MOVE 1 TO PROPER-SPACING
+           MOVE HEADING-FIVE TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+           MOVE 1 TO PROPER-SPACING
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+        .
+
+       25-READ-RECORDS.
+
+           PERFORM UNTIL NO-MORE-DATA = "Y"
+               READ PRICE-HISTORY-FILE
+                   AT END
+                       MOVE "Y" TO NO-MORE-DATA
+                   NOT AT END
+                       PERFORM 35-PROCESS-ROUTINE
+               END-READ
+           END-PERFORM
+        .
+
+       30-WRITE-LINES-ROUTINE.
+
+           WRITE REPORT-RECORD
+               AFTER ADVANCING PROPER-SPACING
+        .
+
+       35-PROCESS-ROUTINE.
+
+           IF PH-CATALOG-NUM = WS-FILTER-CATALOG
+               MOVE PH-EFF-MONTH TO DL-EFF-MONTH
+               MOVE PH-EFF-DAY TO DL-EFF-DAY
+               MOVE PH-EFF-YEAR TO DL-EFF-YEAR
+               MOVE PH-OLD-PRICE TO DL-OLD-PRICE
+               MOVE PH-NEW-PRICE TO DL-NEW-PRICE
+               MOVE DETAIL-LINE TO REPORT-RECORD
+               MOVE 1 TO PROPER-SPACING
+               PERFORM 30-WRITE-LINES-ROUTINE
+               ADD 1 TO WS-MATCH-COUNT
+           END-IF
+        .
+
+       45-TOTAL-ROUTINE.
+
+           MOVE WS-MATCH-COUNT TO TL-MATCH-COUNT
+           MOVE TOTAL-LINE TO REPORT-RECORD
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 30-WRITE-LINES-ROUTINE
+        .
+
+       40-CLOSE-ROUTINE.
+           CLOSE PRICE-HISTORY-FILE
+                 PRICE-LIST-FILE
+        .
