@@ -0,0 +1,21 @@
+      ****************************************************************
+      * NEWPARTR.CPY
+      * Working layout for a part record being written to a new
+      * INVENTORY-FILE generation.  Same shape as PARTREC.CPY but
+      * carries its own field names (NM_ instead of PA_) so a program
+      * can hold an old-master PART-RECORD and a new-master record
+      * side by side during a file update.
+      ****************************************************************
+       01  NEW-MASTER-RECORD.
+           05  NM_CATALOG_NUM              PIC X(5).
+           05  NM_PART_NAME                PIC X(15).
+           05  FILLER                      PIC X(5).
+           05  NM_PURCHASE_PRICE           PIC 999V99.
+           05  FILLER                      PIC X(6).
+           05  NM_QUANTITY_ON_HAND         PIC 9999.
+           05  NM_QUANTITY_ON_ORDER        PIC 9999.
+           05  NM_REORDER_POINT            PIC 9999.
+           05  NM_WAREHOUSE_ID             PIC X(6).
+           05  FILLER                      PIC X(1).
+           05  NM_WAREHOUSE_BIN            PIC X(5).
+           05  NM_SUPPLIER_ID              PIC X(6).
