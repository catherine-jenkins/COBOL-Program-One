@@ -0,0 +1,441 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InvMaint.
+       AUTHOR. R C JENKINS.
+      ****************************************************************
+      * This is a program that applies a batch of adds, changes, and
+      * deletes to the Luna, Ltd. inventory file.  It replaces the
+      * practice of editing InventoryFile.txt by hand: a transaction
+      * file keyed on TR-CATALOG-NUM is matched against the current
+      * INVENTORY FILE (the old master) to build the next generation
+      * of the file (the new master), and every transaction applied
+      * is written to a change log showing the before and after
+      * values.
+      *
+      * Both the old master and the transaction file must be in
+      * ascending PA_CATALOG_NUM / TR-CATALOG-NUM sequence.  On a
+      * normal completion, NewInventoryFile.txt becomes the new
+      * INVENTORY FILE -- the operator copies it over
+      * InventoryFile.txt once the change log has been reviewed.
+      ****************************************************************
+      * INPUT:
+      *    The OLD MASTER FILE (INVENTORY-FILE) contains the current
+      *    PART-RECORDs, as described in PARTREC.CPY.
+      *
+      *    The TRANSACTION FILE contains one TRAN-RECORD per add,
+      *    change, or delete, as described in TRANREC.CPY:
+      *         1. TRANSACTION CODE (A/C/D)
+      *         2. CATALOG NUMBER
+      *         3. ITEM NAME
+      *         4. UNIT PURCHASE PRICE
+      *         5. QUANTITY ON HAND
+      *         6. QUANTITY ON ORDER
+      *         7. REORDER POINT
+      *         8. WAREHOUSE ID
+      *         9. WAREHOUSE BIN
+      ****************************************************************
+      * OUTPUT:
+      *    The NEW MASTER FILE (NewInventoryFile.txt) is the updated
+      *    PART-RECORD file, in PA_CATALOG_NUM sequence.
+      *
+      *    The CHANGE LOG lists every transaction applied, and every
+      *    transaction rejected because its catalog number did not
+      *    match the master file the way its transaction code
+      *    expected, with a count of each by type.
+      *
+      *    The PRICE HISTORY FILE gets one PRICE-HISTORY-RECORD
+      *    appended to it, dated with the run date, whenever a CHANGE
+      *    transaction actually changes PA_PURCHASE_PRICE.  It is
+      *    never rewritten, only added to, so PriceList can print the
+      *    full price trail for a catalog number across every run of
+      *    this program.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER-FILE
+               ASSIGN TO 'InventoryFile.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEW-MASTER-FILE
+               ASSIGN TO 'NewInventoryFile.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSACTION-FILE
+               ASSIGN TO 'InventoryTxnFile.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHANGE-LOG-FILE
+               ASSIGN TO PRINTER 'ChangeLogFile.txt'.
+           SELECT OPTIONAL PRICE-HISTORY-FILE
+               ASSIGN TO 'PriceHistoryFile.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  OLD-MASTER-FILE
+           RECORD CONTAINS 66 CHARACTERS.
+
+           COPY PARTREC.
+
+       FD  NEW-MASTER-FILE
+           RECORD CONTAINS 66 CHARACTERS.
+
+       01  NEW-MASTER-FILE-RECORD         PIC X(66).
+
+       FD  TRANSACTION-FILE
+           RECORD CONTAINS 55 CHARACTERS.
+
+           COPY TRANREC.
+
+       FD  CHANGE-LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  REPORT-RECORD                   PIC X(80).
+
+       FD  PRICE-HISTORY-FILE
+           RECORD CONTAINS 23 CHARACTERS.
+
+       01  PRICE-HISTORY-FILE-RECORD       PIC X(23).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-E0F-FLAGS.
+           05  MASTER-AT-END               PIC X       VALUE "N".
+           05  TRANSACTION-AT-END          PIC X       VALUE "N".
+
+       01  WS-COMPARE-KEYS.
+           05  WS-MASTER-KEY               PIC X(5)    VALUE SPACES.
+           05  WS-TRANS-KEY                PIC X(5)    VALUE SPACES.
+
+       01  WS-DATE.
+           05 WS-YEAR                      PIC 9999.
+           05 WS-MONTH                     PIC 99.
+           05 WS-DAY                       PIC 99.
+
+           COPY NEWPARTR.
+
+           COPY PRICEREC.
+
+       01  REPORT-FIELDS.
+           05 PROPER-SPACING               PIC 9       VALUE 1.
+           05 WS-ADD-COUNT                 PIC 9(5)    VALUE ZERO.
+           05 WS-CHANGE-COUNT              PIC 9(5)    VALUE ZERO.
+           05 WS-DELETE-COUNT              PIC 9(5)    VALUE ZERO.
+           05 WS-ERROR-COUNT               PIC 9(5)    VALUE ZERO.
+           05 WS-PRICE-CHANGE-COUNT        PIC 9(5)    VALUE ZERO.
+
+      ********************    OUTPUT AREA    *************************
+
+       01  HEADING-ONE.
+           05  H1-DATE.
+               10  H1-MONTH            PIC 99.
+               10                      PIC X       VALUE "/".
+               10  H1-DAY              PIC 99.
+               10                      PIC X       VALUE "/".
+               10  H1-YEAR             PIC 9999.
+           05                          PIC X(30)   VALUE SPACES.
+           05                          PIC X(9)    VALUE "LUNA, LTD".
+           05                          PIC X(24)   VALUE SPACES.
+           05                          PIC X(3)    VALUE "RCJ".
+           05                          PIC X(4)    VALUE SPACES.
+
+       01  HEADING-TWO.
+           05                          PIC X(32)   VALUE SPACES.
+           05                          PIC X(21)   VALUE
+                                               "INVENTORY CHANGE LOG".
+           05                          PIC X(27)   VALUE SPACES.
+
+       01  HEADING-THREE.
+           05                          PIC X(4)    VALUE SPACES.
+           05                          PIC X(7)    VALUE "CATALOG".
+           05                          PIC X(2)    VALUE SPACES.
+           05                          PIC X(6)    VALUE "ACTION".
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(4)    VALUE "PART".
+           05                          PIC X(13)   VALUE SPACES.
+           05                          PIC X(6)    VALUE "BEFORE".
+           05                          PIC X(2)    VALUE SPACES.
+           05                          PIC X(5)    VALUE "AFTER".
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(6)    VALUE "BEFORE".
+           05                          PIC X(1)    VALUE SPACES.
+           05                          PIC X(5)    VALUE "AFTER".
+           05                          PIC X(13)   VALUE SPACES.
+
+       01  HEADING-FOUR.
+           05                          PIC X(4)    VALUE SPACES.
+           05                          PIC X(6)    VALUE "NUMBER".
+           05                          PIC X(12)   VALUE SPACES.
+           05                          PIC X(4)    VALUE "NAME".
+           05                          PIC X(13)   VALUE SPACES.
+           05                          PIC X(5)    VALUE "PRICE".
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(5)    VALUE "PRICE".
+           05                          PIC X(4)    VALUE SPACES.
+           05                          PIC X(3)    VALUE "QOH".
+           05                          PIC X(4)    VALUE SPACES.
+           05                          PIC X(3)    VALUE "QOH".
+           05                          PIC X(14)   VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05                          PIC X(4)    VALUE SPACES.
+           05  DL-CATALOG-NUMBER       PIC X(5).
+           05                          PIC X(3)    VALUE SPACES.
+           05  DL-ACTION               PIC X(6).
+           05                          PIC X(3)    VALUE SPACES.
+           05  DL-PART-NAME            PIC X(15).
+           05                          PIC X(2)    VALUE SPACES.
+           05  DL-BEFORE-PRICE         PIC ZZZ.99.
+           05                          PIC X(2)    VALUE SPACES.
+           05  DL-AFTER-PRICE          PIC ZZZ.99.
+           05                          PIC X(3)    VALUE SPACES.
+           05  DL-BEFORE-QOH           PIC ZZZ9.
+           05                          PIC X(2)    VALUE SPACES.
+           05  DL-AFTER-QOH            PIC ZZZ9.
+           05                          PIC X(15)   VALUE SPACES.
+
+       01  TOTAL-LINE.
+           05                          PIC X(2)    VALUE SPACES.
+           05                          PIC X(6)    VALUE "ADDED:".
+           05  TL-ADD-COUNT            PIC ZZZZ9.
+           05                          PIC X(2)    VALUE SPACES.
+           05                          PIC X(8)    VALUE "CHANGED:".
+           05  TL-CHANGE-COUNT         PIC ZZZZ9.
+           05                          PIC X(2)    VALUE SPACES.
+           05                          PIC X(8)    VALUE "DELETED:".
+           05  TL-DELETE-COUNT         PIC ZZZZ9.
+           05                          PIC X(2)    VALUE SPACES.
+           05                          PIC X(9)    VALUE "REJECTED:".
+           05  TL-ERROR-COUNT          PIC ZZZZ9.
+           05                          PIC X(2)    VALUE SPACES.
+           05                          PIC X(7)    VALUE "PRICES:".
+           05  TL-PRICE-COUNT          PIC ZZZZ9.
+           05                          PIC X(7)    VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+
+       10-MAIN-MODULE.
+
+           PERFORM 15-HOUSEKEEPING
+           PERFORM 20-READ-MASTER-RECORD
+           PERFORM 25-READ-TRANSACTION-RECORD
+           PERFORM 30-MERGE-ROUTINE
+               UNTIL MASTER-AT-END = "Y" AND TRANSACTION-AT-END = "Y"
+           PERFORM 95-TOTAL-ROUTINE
+           PERFORM 99-CLOSE-ROUTINE
+        .
+
+       15-HOUSEKEEPING.
+
+           OPEN INPUT  OLD-MASTER-FILE
+                       TRANSACTION-FILE
+                OUTPUT NEW-MASTER-FILE
+                       CHANGE-LOG-FILE
+                EXTEND PRICE-HISTORY-FILE
+           MOVE SPACES TO NEW-MASTER-RECORD
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE WS-MONTH TO H1-MONTH
+           MOVE WS-DAY TO H1-DAY
+           MOVE WS-YEAR TO H1-YEAR
+           PERFORM 17-WRITE-HEADINGS-ROUTINE
+        .
+
+       17-WRITE-HEADINGS-ROUTINE.
+
+           WRITE REPORT-RECORD FROM HEADING-ONE
+               AFTER ADVANCING PAGE.
+           MOVE 2 TO PROPER-SPACING
+           MOVE HEADING-TWO TO REPORT-RECORD
+           PERFORM 45-WRITE-LINE-ROUTINE
+           MOVE 3 TO PROPER-SPACING
+           MOVE HEADING-THREE TO REPORT-RECORD
+           PERFORM 45-WRITE-LINE-ROUTINE
+           MOVE 1 TO PROPER-SPACING
+           MOVE HEADING-FOUR TO REPORT-RECORD
+           PERFORM 45-WRITE-LINE-ROUTINE
+           MOVE 1 TO PROPER-SPACING
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM 45-WRITE-LINE-ROUTINE
+        .
+
+       20-READ-MASTER-RECORD.
+
+           READ OLD-MASTER-FILE
+               AT END
+                   MOVE "Y" TO MASTER-AT-END
+                   MOVE HIGH-VALUES TO WS-MASTER-KEY
+               NOT AT END
+                   MOVE PA_CATALOG_NUM TO WS-MASTER-KEY
+           END-READ
+        .
+
+       25-READ-TRANSACTION-RECORD.
+
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE "Y" TO TRANSACTION-AT-END
+                   MOVE HIGH-VALUES TO WS-TRANS-KEY
+               NOT AT END
+                   MOVE TR-CATALOG-NUM TO WS-TRANS-KEY
+           END-READ
+        .
+
+       30-MERGE-ROUTINE.
+
+           EVALUATE TRUE
+               WHEN WS-TRANS-KEY < WS-MASTER-KEY
+                   PERFORM 50-APPLY-ADD-ROUTINE
+                   PERFORM 25-READ-TRANSACTION-RECORD
+               WHEN WS-TRANS-KEY = WS-MASTER-KEY
+                   PERFORM 60-APPLY-MATCH-ROUTINE
+                   PERFORM 25-READ-TRANSACTION-RECORD
+                   PERFORM 20-READ-MASTER-RECORD
+               WHEN OTHER
+                   PERFORM 70-CARRY-FORWARD-ROUTINE
+                   PERFORM 20-READ-MASTER-RECORD
+           END-EVALUATE
+        .
+
+       45-WRITE-LINE-ROUTINE.
+
+           WRITE REPORT-RECORD
+               AFTER ADVANCING PROPER-SPACING
+        .
+
+       50-APPLY-ADD-ROUTINE.
+
+           IF TR-ADD
+               MOVE TR-CATALOG-NUM TO NM_CATALOG_NUM
+               MOVE TR-PART-NAME TO NM_PART_NAME
+               MOVE TR-PURCHASE-PRICE TO NM_PURCHASE_PRICE
+               MOVE TR-QUANTITY-ON-HAND TO NM_QUANTITY_ON_HAND
+               MOVE TR-QUANTITY-ON-ORDER TO NM_QUANTITY_ON_ORDER
+               MOVE TR-REORDER-POINT TO NM_REORDER_POINT
+               MOVE TR-WAREHOUSE-ID TO NM_WAREHOUSE_ID
+               MOVE TR-WAREHOUSE-BIN TO NM_WAREHOUSE_BIN
+               MOVE TR-SUPPLIER-ID TO NM_SUPPLIER_ID
+               WRITE NEW-MASTER-FILE-RECORD FROM NEW-MASTER-RECORD
+               ADD 1 TO WS-ADD-COUNT
+               MOVE "ADD" TO DL-ACTION
+               MOVE ZERO TO DL-BEFORE-PRICE
+               MOVE ZERO TO DL-BEFORE-QOH
+               MOVE NM_PURCHASE_PRICE TO DL-AFTER-PRICE
+               MOVE NM_QUANTITY_ON_HAND TO DL-AFTER-QOH
+               PERFORM 80-WRITE-DETAIL-ROUTINE
+           ELSE
+               PERFORM 90-LOG-REJECT-ROUTINE
+           END-IF
+        .
+
+       60-APPLY-MATCH-ROUTINE.
+
+           EVALUATE TRUE
+               WHEN TR-CHANGE
+                   MOVE PA_PURCHASE_PRICE TO DL-BEFORE-PRICE
+                   MOVE PA_QUANTITY_ON_HAND TO DL-BEFORE-QOH
+                   IF TR-PURCHASE-PRICE NOT = PA_PURCHASE_PRICE
+                       PERFORM 65-LOG-PRICE-CHANGE-ROUTINE
+                   END-IF
+                   MOVE TR-CATALOG-NUM TO NM_CATALOG_NUM
+                   MOVE TR-PART-NAME TO NM_PART_NAME
+                   MOVE TR-PURCHASE-PRICE TO NM_PURCHASE_PRICE
+                   MOVE TR-QUANTITY-ON-HAND TO NM_QUANTITY_ON_HAND
+                   MOVE TR-QUANTITY-ON-ORDER TO NM_QUANTITY_ON_ORDER
+                   MOVE TR-REORDER-POINT TO NM_REORDER_POINT
+                   MOVE TR-WAREHOUSE-ID TO NM_WAREHOUSE_ID
+                   MOVE TR-WAREHOUSE-BIN TO NM_WAREHOUSE_BIN
+                   MOVE TR-SUPPLIER-ID TO NM_SUPPLIER_ID
+                   WRITE NEW-MASTER-FILE-RECORD FROM NEW-MASTER-RECORD
+                   ADD 1 TO WS-CHANGE-COUNT
+                   MOVE "CHANGE" TO DL-ACTION
+                   MOVE NM_PURCHASE_PRICE TO DL-AFTER-PRICE
+                   MOVE NM_QUANTITY_ON_HAND TO DL-AFTER-QOH
+                   PERFORM 80-WRITE-DETAIL-ROUTINE
+               WHEN TR-DELETE
+                   ADD 1 TO WS-DELETE-COUNT
+                   MOVE "DELETE" TO DL-ACTION
+                   MOVE PA_PURCHASE_PRICE TO DL-BEFORE-PRICE
+                   MOVE PA_QUANTITY_ON_HAND TO DL-BEFORE-QOH
+                   MOVE ZERO TO DL-AFTER-PRICE
+                   MOVE ZERO TO DL-AFTER-QOH
+                   PERFORM 80-WRITE-DETAIL-ROUTINE
+               WHEN OTHER
+                   PERFORM 70-CARRY-FORWARD-ROUTINE
+                   PERFORM 90-LOG-REJECT-ROUTINE
+           END-EVALUATE
+        .
+
+       65-LOG-PRICE-CHANGE-ROUTINE.
+
+           MOVE TR-CATALOG-NUM TO PH-CATALOG-NUM
+           MOVE WS-YEAR TO PH-EFF-YEAR
+           MOVE WS-MONTH TO PH-EFF-MONTH
+           MOVE WS-DAY TO PH-EFF-DAY
+           MOVE PA_PURCHASE_PRICE TO PH-OLD-PRICE
+           MOVE TR-PURCHASE-PRICE TO PH-NEW-PRICE
+           WRITE PRICE-HISTORY-FILE-RECORD FROM PRICE-HISTORY-RECORD
+           ADD 1 TO WS-PRICE-CHANGE-COUNT
+        .
+
+       70-CARRY-FORWARD-ROUTINE.
+
+           MOVE PA_CATALOG_NUM TO NM_CATALOG_NUM
+           MOVE PA_PART_NAME TO NM_PART_NAME
+           MOVE PA_PURCHASE_PRICE TO NM_PURCHASE_PRICE
+           MOVE PA_QUANTITY_ON_HAND TO NM_QUANTITY_ON_HAND
+           MOVE PA_QUANTITY_ON_ORDER TO NM_QUANTITY_ON_ORDER
+           MOVE PA_REORDER_POINT TO NM_REORDER_POINT
+           MOVE PA_WAREHOUSE_ID TO NM_WAREHOUSE_ID
+           MOVE PA_WAREHOUSE_BIN TO NM_WAREHOUSE_BIN
+           MOVE PA_SUPPLIER_ID TO NM_SUPPLIER_ID
+           WRITE NEW-MASTER-FILE-RECORD FROM NEW-MASTER-RECORD
+        .
+
+       80-WRITE-DETAIL-ROUTINE.
+
+           MOVE TR-CATALOG-NUM TO DL-CATALOG-NUMBER
+           MOVE TR-PART-NAME TO DL-PART-NAME
+           MOVE DETAIL-LINE TO REPORT-RECORD
+           MOVE 1 TO PROPER-SPACING
+           PERFORM 45-WRITE-LINE-ROUTINE
+        .
+
+       90-LOG-REJECT-ROUTINE.
+
+           ADD 1 TO WS-ERROR-COUNT
+           MOVE TR-CATALOG-NUM TO DL-CATALOG-NUMBER
+           MOVE TR-PART-NAME TO DL-PART-NAME
+           MOVE "REJECT" TO DL-ACTION
+           MOVE ZERO TO DL-BEFORE-PRICE
+           MOVE ZERO TO DL-BEFORE-QOH
+           MOVE ZERO TO DL-AFTER-PRICE
+           MOVE ZERO TO DL-AFTER-QOH
+           MOVE DETAIL-LINE TO REPORT-RECORD
+           MOVE 1 TO PROPER-SPACING
+           PERFORM 45-WRITE-LINE-ROUTINE
+        .
+
+       95-TOTAL-ROUTINE.
+
+           MOVE WS-ADD-COUNT TO TL-ADD-COUNT
+           MOVE WS-CHANGE-COUNT TO TL-CHANGE-COUNT
+           MOVE WS-DELETE-COUNT TO TL-DELETE-COUNT
+           MOVE WS-ERROR-COUNT TO TL-ERROR-COUNT
+           MOVE WS-PRICE-CHANGE-COUNT TO TL-PRICE-COUNT
+           MOVE TOTAL-LINE TO REPORT-RECORD
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 45-WRITE-LINE-ROUTINE
+        .
+
+       99-CLOSE-ROUTINE.
+           CLOSE OLD-MASTER-FILE
+                 NEW-MASTER-FILE
+                 TRANSACTION-FILE
+                 CHANGE-LOG-FILE
+                 PRICE-HISTORY-FILE
+
+           STOP RUN
+        .
