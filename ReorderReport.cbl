@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReorderReport.
+       AUTHOR. R C JENKINS.
+      ****************************************************************
+      * This is a program that produces an exception report of the
+      * inventory for Luna, Ltd., a small company that supplies go-cart
+      * businesses with parts.  Unlike ProgramOne's INVENTORY REPORT,
+      * which lists every part on file, this report lists only the
+      * parts that need to be reordered, so purchasing can work off a
+      * short list instead of the full catalog.
+      ****************************************************************
+      * INPUT:
+      *    The INVENTORY FILE contains the following
+      *    data in each record:
+      *         1. CATALOG NUMBER
+      *         2. ITEM NAME
+      *         3. UNIT PURCHASE PRICE
+      *         4. QUANTITY ON HAND
+      *         5. QUANTITY ON ORDER
+      *         6. REORDER POINT
+      *         7. WAREHOUSE ID
+      *         8. WAREHOUSE BIN
+      ****************************************************************
+      * OUTPUT:
+      *    The REORDER REPORT lists every PART-RECORD whose QUANTITY ON
+      *    HAND plus QUANTITY ON ORDER is at or below its REORDER
+      *    POINT, along with a suggested reorder quantity:
+      *        1. CATALOG NUMBER
+      *        2. ITEM NAME
+      *        3. QUANTITY ON HAND
+      *        4. QUANTITY ON ORDER
+      *        5. REORDER POINT
+      *        6. SUGGESTED REORDER QUANTITY
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-FILE
+               ASSIGN TO 'InventoryFile.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REORDER-REPORT-FILE
+               ASSIGN TO PRINTER 'ReorderReportFile.txt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INVENTORY-FILE
+           RECORD CONTAINS 66 CHARACTERS.
+
+           COPY PARTREC.
+
+       FD  REORDER-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  REPORT-RECORD                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-E0F-FLAGS.
+           05  NO-MORE-DATA                PIC X       VALUE "N".
+
+       01  WS-DATE.
+           05 WS-YEAR                      PIC 9999.
+           05 WS-MONTH                     PIC 99.
+           05 WS-DAY                       PIC 99.
+
+       01  REPORT-FIELDS.
+           05 PROPER-SPACING               PIC 9       VALUE 1.
+           05 WS-AVAILABLE-QTY             PIC 9(5).
+           05 WS-SUGGESTED-QTY             PIC S9(5)   VALUE ZERO.
+
+      ********************    OUTPUT AREA    *************************
+
+       01  HEADING-ONE.
+           05  H1-DATE.
+               10  H1-MONTH            PIC 99.
+               10                      PIC X       VALUE "/".
+               10  H1-DAY              PIC 99.
+               10                      PIC X       VALUE "/".
+               10  H1-YEAR             PIC 9999.
+           05                          PIC X(27)   VALUE SPACES.
+           05                          PIC X(9)    VALUE "LUNA, LTD".
+           05                          PIC X(24)   VALUE SPACES.
+           05                          PIC X(3)    VALUE "RCJ".
+           05                          PIC X(7)    VALUE SPACES.
+
+       01  HEADING-TWO.
+           05                          PIC X(30)   VALUE SPACES.
+           05                          PIC X(21)   VALUE
+                                                 "PARTS TO REORDER".
+           05                          PIC X(29)   VALUE SPACES.
+
+       01  HEADING-THREE.
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(7)    VALUE "CATALOG".
+           05                          PIC X(8)    VALUE SPACES.
+           05                          PIC X(4)    VALUE "PART".
+           05                          PIC X(13)   VALUE SPACES.
+           05                          PIC X(8)    VALUE "QUANTITY".
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(8)    VALUE "QUANTITY".
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(7)    VALUE "REORDER".
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(9)    VALUE "SUGGESTED".
+           05                          PIC X(4)    VALUE SPACES.
+
+       01  HEADING-FOUR.
+           05                          PIC X(3)    VALUE SPACES.
+           05                          PIC X(6)    VALUE "NUMBER".
+           05                          PIC X(9)    VALUE SPACES.
+           05                          PIC X(4)    VALUE "NAME".
+           05                          PIC X(9)    VALUE SPACES.
+           05                          PIC X(2)    VALUE "ON".
+           05                          PIC X       VALUE SPACES.
+           05                          PIC X(4)    VALUE "HAND".
+           05                          PIC X(4)    VALUE SPACES.
+           05                          PIC X(2)    VALUE "ON".
+           05                          PIC X(1)    VALUE SPACES.
+           05                          PIC X(5)    VALUE "ORDER".
+           05                          PIC X(4)    VALUE SPACES.
+           05                          PIC X(5)    VALUE "POINT".
+           05                          PIC X(4)    VALUE SPACES.
+           05                          PIC X(8)    VALUE "TO ORDER".
+           05                          PIC X(9)    VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05                          PIC X(4)    VALUE SPACES.
+           05  DL-CATALOG-NUMBER       PIC X(5).
+           05                          PIC X(4)    VALUE SPACES.
+           05  DL-PART-NAME            PIC X(15).
+           05                          PIC X(9)    VALUE SPACES.
+           05  DL-QUANTITY-ON-HAND     PIC 9999.
+           05                          PIC X(7)    VALUE SPACES.
+           05  DL-QUANTITY-ON-ORDER    PIC 9999.
+           05                          PIC X(7)    VALUE SPACES.
+           05  DL-REORDER-POINT        PIC 9999.
+           05                          PIC X(7)    VALUE SPACES.
+           05  DL-SUGGESTED-QTY        PIC ZZZZ9.
+           05                          PIC X(5)    VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+
+       10-MAIN-MODULE.
+
+           PERFORM 15-HOUSEKEEPING
+           PERFORM 20-WRITE-ROUTINE
+           PERFORM 25-READ-RECORDS
+           PERFORM 40-CLOSE-ROUTINE
+        .
+
+       15-HOUSEKEEPING.
+
+           OPEN INPUT  INVENTORY-FILE
+                OUTPUT REORDER-REPORT-FILE
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE WS-MONTH TO H1-MONTH
+           MOVE WS-DAY TO H1-DAY
+           MOVE WS-YEAR TO H1-YEAR
+        .
+
+       20-WRITE-ROUTINE.
+
+           WRITE REPORT-RECORD FROM HEADING-ONE
+               AFTER ADVANCING PAGE.
+           MOVE 2 TO PROPER-SPACING
+           MOVE HEADING-TWO TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+           MOVE 3 TO PROPER-SPACING
+           MOVE HEADING-THREE TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+           MOVE 1 TO PROPER-SPACING
+           MOVE HEADING-FOUR TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+           MOVE 1 TO PROPER-SPACING
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM 30-WRITE-LINES-ROUTINE
+        .
+
+       25-READ-RECORDS.
+
+           PERFORM UNTIL NO-MORE-DATA = "Y"
+               READ INVENTORY-FILE
+                   AT END
+                       MOVE "Y" TO NO-MORE-DATA
+                   NOT AT END
+                       PERFORM 35-PROCESS-ROUTINE
+               END-READ
+           END-PERFORM
+        .
+
+       30-WRITE-LINES-ROUTINE.
+
+           WRITE REPORT-RECORD
+               AFTER ADVANCING PROPER-SPACING
+        .
+
+       35-PROCESS-ROUTINE.
+
+           COMPUTE WS-AVAILABLE-QTY =
+               PA_QUANTITY_ON_HAND + PA_QUANTITY_ON_ORDER
+           IF WS-AVAILABLE-QTY NOT > PA_REORDER_POINT
+               COMPUTE WS-SUGGESTED-QTY =
+                   PA_REORDER_POINT - WS-AVAILABLE-QTY
+               IF WS-SUGGESTED-QTY < ZERO
+                   MOVE ZERO TO WS-SUGGESTED-QTY
+               END-IF
+               MOVE PA_CATALOG_NUM TO DL-CATALOG-NUMBER
+               MOVE PA_PART_NAME TO DL-PART-NAME
+               MOVE PA_QUANTITY_ON_HAND TO DL-QUANTITY-ON-HAND
+               MOVE PA_QUANTITY_ON_ORDER TO DL-QUANTITY-ON-ORDER
+               MOVE PA_REORDER_POINT TO DL-REORDER-POINT
+               MOVE WS-SUGGESTED-QTY TO DL-SUGGESTED-QTY
+               MOVE DETAIL-LINE TO REPORT-RECORD
+
+               PERFORM 30-WRITE-LINES-ROUTINE
+           END-IF
+        .
+
+       40-CLOSE-ROUTINE.
+           CLOSE INVENTORY-FILE
+           CLOSE REORDER-REPORT-FILE
+
+           STOP RUN
+        .
